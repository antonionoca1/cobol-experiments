@@ -1,59 +1,1705 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. MERGE-CSV.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "cdc.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "output.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-RECORD.
-           05  NAME            PIC X(30).
-           05  ADDR            PIC X(30).
-           05  CITY            PIC X(20).
-           05  STATE           PIC X(2).
-           05  ZIP             PIC X(5).
-           05  CATEGORY        PIC X(20).
-           05  PHONE           PIC X(12).
-           05  EMAIL           PIC X(30).
-
-       FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD.
-           05  OUT-NAME        PIC X(30).
-           05  FULL-ADDRESS    PIC X(70).
-           05  OUT-CATEGORY    PIC X(20).
-           05  OUT-PHONE       PIC X(12).
-           05  OUT-EMAIL       PIC X(30).
-
-       WORKING-STORAGE SECTION.
-       01  WS-END-OF-FILE      PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'
-               READ INPUT-FILE INTO INPUT-RECORD
-                   AT END MOVE 'Y' TO WS-END-OF-FILE
-                   NOT AT END
-                       MOVE NAME TO OUT-NAME
-                       MOVE SPACES TO OUTPUT-RECORD
-                       STRING ADDR ", " CITY ", " STATE " " ZIP
-                              INTO FULL-ADDRESS
-                       MOVE CATEGORY TO OUT-CATEGORY
-                       MOVE PHONE TO OUT-PHONE
-                       MOVE EMAIL TO OUT-EMAIL
-                       STRING OUT-NAME "," FULL-ADDRESS "," OUT-CATEGORY ","
-                              OUT-PHONE "," OUT-EMAIL
-                              DELIMITED BY SIZE
-                              INTO OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
-               END-READ
-           END-PERFORM
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MERGE-CSV.
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. DATA SERVICES - CONTACT EXTRACTS.
+000050 DATE-WRITTEN. 03/14/2019.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*  MERGE-CSV                                                    *
+000100*  READS THE NIGHTLY CONTACT DROP (CDC.CSV) AND PRODUCES A      *
+000110*  CLEAN, DELIMITED OUTPUT.CSV FOR DOWNSTREAM CONSUMERS.        *
+000120*****************************************************************
+000130*
+000140*    MODIFICATION HISTORY
+000150*    --------------------
+000160*    03/14/2019  DAO  ORIGINAL PROGRAM.
+000170*    08/09/2026  DAO  SPLIT OUTPUT-FILE INTO PER-CATEGORY EXTRACT
+000180*                     FILES IN ADDITION TO THE CONSOLIDATED
+000190*                     OUTPUT.CSV.  RESTRUCTURED INTO NUMBERED
+000200*                     PARAGRAPHS TO MAKE ROOM FOR THE CATEGORY
+000210*                     ROUTING LOGIC.
+000220*    08/09/2026  DAO  ADDED INPUT VALIDATION (NAME/STATE/ZIP)
+000230*                     AND A REJECT-FILE FOR ROWS THAT FAIL IT.
+000240*    08/09/2026  DAO  ADDED A CONTROL-TOTALS REPORT AT END OF
+000250*                     RUN (READ/WRITTEN/REJECTED COUNTS AND A
+000260*                     BREAKDOWN BY CATEGORY).
+000270*    08/09/2026  DAO  TURNED THE RUN INTO AN UPDATE AGAINST A KEPT
+000280*                     MASTER FILE (MASTER.DAT) KEYED ON NAME AND
+000290*                     EMAIL, WITH A CHANGELOG.CSV RECORDING EVERY
+000300*                     ADDED/UPDATED/DELETED CONTACT.
+000310*    08/09/2026  DAO  ADDED CHECKPOINT/RESTART SUPPORT: THE READ
+000320*                     COUNT IS SAVED TO CHECKPOINT.DAT EVERY 100
+000330*                     RECORDS AND, ON RESTART, INPUT-FILE IS
+000340*                     SKIPPED FORWARD TO THAT POINT INSTEAD OF
+000350*                     REPROCESSING RECORDS ALREADY REFLECTED IN
+000360*                     OUTPUT.CSV AND THE MASTER.
+000370*    08/09/2026  DAO  NORMALIZED PHONE INTO (XXX) XXX-XXXX FOR
+000380*                     OUTPUT-RECORD AND MASTER-PHONE; ANYTHING
+000390*                     THAT IS NOT EXACTLY 10 DIGITS IS NOW
+000400*                     REJECTED RATHER THAN PASSED THROUGH.
+000410*    08/09/2026  DAO  ADDED EMAIL SYNTAX VALIDATION (ONE "@", A
+000420*                     DOT IN THE DOMAIN, NO EMBEDDED SPACES) AND
+000430*                     A NEW OUT-EMAIL-DOMAIN FIELD ON OUTPUT-
+000440*                     RECORD FOR DOMAIN-LEVEL REPORTING.
+000450*    08/09/2026  DAO  REPLACED THE SINGLE HARDCODED CDC.CSV WITH
+000460*                     EXTRACT-LIST-FILE (EXTRACT-LIST.DAT), A LIST
+000470*                     OF PER-REGION EXTRACT NAMES PROCESSED ONE
+000480*                     AFTER ANOTHER AGAINST THE SAME OUTPUT-FILE,
+000490*                     CATEGORY SET, AND MASTER.  ADDED A NEW
+000500*                     OUT-SOURCE-FILE FIELD ON OUTPUT-RECORD SO A
+000510*                     RECORD CAN BE TRACED BACK TO ITS EXTRACT.
+000520*                     CHECKPOINT/RESTART NOW ALSO RECORDS WHICH
+000530*                     EXTRACT WAS OPEN AND HOW FAR INTO IT THE RUN
+000540*                     HAD READ, SO A RESTART SKIPS WHOLE EXTRACTS
+000550*                     ALREADY COMPLETED AND RESUMES PARTWAY INTO
+000560*                     THE ONE THAT WAS OPEN WHEN IT STOPPED.
+000570*    08/09/2026  DAO  ADDED A DEDUPE PASS KEYED ON NAME + ZIP SO
+000580*                     TWO INPUT RECORDS FOR THE SAME CONTACT (E.G.
+000590*                     ONE FROM SALES WITH A PHONE, ONE FROM
+000600*                     SUPPORT WITH AN EMAIL) ARE MERGED INTO A
+000610*                     SINGLE OUTPUT ROW RATHER THAN WRITTEN TWICE,
+000620*                     KEEPING WHICHEVER ADDR/PHONE/EMAIL VALUES
+000630*                     ARE NON-BLANK ACROSS THE MATCHES. MERGES ARE
+000640*                     LOGGED TO DUPLICATES.CSV. SINCE A MERGE
+000650*                     CANNOT BE FINAL UNTIL EVERY EXTRACT HAS BEEN
+000660*                     READ, VALID RECORDS ARE NOW HELD IN A
+000670*                     WORKING-STORAGE TABLE AND FLUSHED TO
+000680*                     OUTPUT-FILE, THE CATEGORY FILES, AND THE
+000690*                     MASTER AT END OF RUN INSTEAD OF AS EACH ONE
+000700*                     IS READ. CHECKPOINT/RESTART WAS EXTENDED TO
+000710*                     ALSO SNAPSHOT THAT TABLE TO
+000720*                     DEDUP-CHECKPOINT.DAT SO A RESTART DOES NOT
+000730*                     LOSE MERGES ALREADY MADE FOR EXTRACTS READ
+000740*                     BEFORE THE PRIOR RUN STOPPED.
+000750*    08/09/2026  DAO  ADDED A ZIP+4 LOOKUP AGAINST A LOCAL
+000760*                     REFERENCE EXTRACT (ZIP-REFERENCE.DAT):  A
+000770*                     MATCH APPENDS THE ZIP+4 SUFFIX TO FULL-
+000780*                     ADDRESS AND SETS THE NEW OUT-ADDRESS-
+000790*                     VALIDATED FLAG ON OUTPUT-RECORD SO
+000800*                     DOWNSTREAM MAILING JOBS CAN TELL A VERIFIED
+000810*                     ADDRESS FROM ONE THAT WAS NOT FOUND IN THE
+000820*                     REFERENCE DATA.
+000830*
+000840 ENVIRONMENT DIVISION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870*    THE NIGHTLY DROP DIRECTORY NOW HOLDS ONE EXTRACT PER REGION
+000880*    RATHER THAN A SINGLE CDC.CSV, SO INPUT-FILE IS ASSIGNED
+000890*    DYNAMICALLY (SAME IDIOM AS THE CATEGORY-FILE-N SLOTS BELOW)
+000900*    AND OPENED ONCE PER NAME FOUND IN EXTRACT-LIST-FILE.
+000910     SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-NAME
+000920         ORGANIZATION IS LINE SEQUENTIAL.
+000930*    LIST OF EXTRACT FILE NAMES TO PROCESS THIS RUN, ONE PER
+000940*    LINE, PREPARED BY THE JOB STEP THAT DROPS THE NIGHTLY FILES
+000950*    INTO THE INPUT DIRECTORY.
+000960     SELECT EXTRACT-LIST-FILE ASSIGN TO "extract-list.dat"
+000970         ORGANIZATION IS LINE SEQUENTIAL.
+000980     SELECT OUTPUT-FILE ASSIGN TO "output.csv"
+000990         ORGANIZATION IS LINE SEQUENTIAL.
+001000     SELECT CATEGORY-FILE-1 ASSIGN DYNAMIC CAT-FILE-NAME-1
+001010         ORGANIZATION IS LINE SEQUENTIAL.
+001020     SELECT CATEGORY-FILE-2 ASSIGN DYNAMIC CAT-FILE-NAME-2
+001030         ORGANIZATION IS LINE SEQUENTIAL.
+001040     SELECT CATEGORY-FILE-3 ASSIGN DYNAMIC CAT-FILE-NAME-3
+001050         ORGANIZATION IS LINE SEQUENTIAL.
+001060     SELECT CATEGORY-FILE-4 ASSIGN DYNAMIC CAT-FILE-NAME-4
+001070         ORGANIZATION IS LINE SEQUENTIAL.
+001080     SELECT CATEGORY-FILE-5 ASSIGN DYNAMIC CAT-FILE-NAME-5
+001090         ORGANIZATION IS LINE SEQUENTIAL.
+001100     SELECT CATEGORY-FILE-6 ASSIGN DYNAMIC CAT-FILE-NAME-6
+001110         ORGANIZATION IS LINE SEQUENTIAL.
+001120     SELECT CATEGORY-FILE-7 ASSIGN DYNAMIC CAT-FILE-NAME-7
+001130         ORGANIZATION IS LINE SEQUENTIAL.
+001140     SELECT CATEGORY-FILE-8 ASSIGN DYNAMIC CAT-FILE-NAME-8
+001150         ORGANIZATION IS LINE SEQUENTIAL.
+001160     SELECT CATEGORY-FILE-OTHER ASSIGN TO "other-category.csv"
+001170         ORGANIZATION IS LINE SEQUENTIAL.
+001180     SELECT REJECT-FILE ASSIGN TO "reject.csv"
+001190         ORGANIZATION IS LINE SEQUENTIAL.
+001200*    LOGS EVERY PAIR OF INPUT RECORDS MERGED BY THE DEDUPE PASS
+001210*    BELOW.
+001220     SELECT DUPLICATE-LOG-FILE ASSIGN TO "duplicates.csv"
+001230         ORGANIZATION IS LINE SEQUENTIAL.
+001240*    KEPT MASTER OF EVERY CONTACT SEEN ACROSS RUNS, KEYED ON
+001250*    NAME + EMAIL, SO THIS RUN'S INPUT CAN BE COMPARED AGAINST
+001260*    THE PRIOR RUN'S RESULTS.
+001270     SELECT MASTER-FILE ASSIGN TO "master.dat"
+001280         ORGANIZATION IS INDEXED
+001290         ACCESS MODE IS DYNAMIC
+001300         RECORD KEY IS MASTER-KEY
+001310         FILE STATUS IS WS-MASTER-STATUS.
+001320     SELECT CHANGE-LOG-FILE ASSIGN TO "changelog.csv"
+001330         ORGANIZATION IS LINE SEQUENTIAL.
+001340*    HOLDS THE COUNT OF INPUT RECORDS SUCCESSFULLY PROCESSED SO
+001350*    FAR, WRITTEN PERIODICALLY SO A RESTART AFTER AN ABEND CAN
+001360*    SKIP BACK OVER WORK ALREADY DONE INSTEAD OF STARTING OVER.
+001370     SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+001380         ORGANIZATION IS LINE SEQUENTIAL
+001390         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001400*    SNAPSHOTS THE IN-MEMORY DEDUPE TABLE (WS-DEDUP-TAB) EVERY
+001410*    TIME CHECKPOINT-FILE IS REWRITTEN, SO A RESTART CAN RELOAD
+001420*    MERGES ALREADY MADE FOR EXTRACTS READ BEFORE THE PRIOR RUN
+001430*    STOPPED INSTEAD OF LOSING THEM.
+001440     SELECT DEDUP-CHECKPOINT-FILE ASSIGN TO "dedup-checkpoint.dat"
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS WS-DEDUP-CKPT-STATUS.
+001470*    LOCAL ZIP+4 REFERENCE EXTRACT (ZIP, ZIP+4 SUFFIX), SUPPLIED
+001480*    BY THE MAILING VENDOR.  LOADED INTO WS-ZIP-REF-TAB ONCE AT
+001490*    START-UP; IT IS NOT AN ERROR FOR THIS FILE TO BE MISSING,
+001500*    SINCE ADDRESS VALIDATION IS BEST-EFFORT -- A RUN WITH NO
+001510*    REFERENCE DATA SIMPLY LEAVES EVERY RECORD UNVALIDATED.
+001520     SELECT ZIP-REFERENCE-FILE ASSIGN TO "zip-reference.dat"
+001530         ORGANIZATION IS LINE SEQUENTIAL
+001540         FILE STATUS IS WS-ZIP-REF-STATUS.
+001550*
+001560 DATA DIVISION.
+001570 FILE SECTION.
+001580 FD  EXTRACT-LIST-FILE.
+001590 01  EXTRACT-LIST-RECORD         PIC X(30).
+001600*
+001610 FD  INPUT-FILE.
+001620 01  INPUT-RECORD.
+001630     05  NAME            PIC X(30).
+001640     05  ADDR            PIC X(30).
+001650     05  CITY            PIC X(20).
+001660     05  STATE           PIC X(2).
+001670     05  STATE-R REDEFINES STATE.
+001680         10  STATE-CHAR-1    PIC X.
+001690         10  STATE-CHAR-2    PIC X.
+001700     05  ZIP             PIC X(5).
+001710     05  CATEGORY        PIC X(20).
+001720     05  PHONE           PIC X(14).
+001730     05  EMAIL           PIC X(30).
+001740*
+001750 FD  OUTPUT-FILE.
+001760*    THE COMMA SEPARATORS BELOW ARE SET ONCE BY 1000-INITIALIZE
+001770*    AND NEVER CLEARED, SO EACH DATA FIELD IS MOVED TO DIRECTLY
+001780*    INSTEAD OF BEING RE-STRUNG OVER THE WHOLE RECORD (STRINGING
+001790*    A SUBFIELD OF OUTPUT-RECORD BACK INTO OUTPUT-RECORD ITSELF
+001800*    WOULD OVERLAY DATA IT HAD NOT YET READ).
+001810 01  OUTPUT-RECORD.
+001820     05  OUT-NAME        PIC X(30).
+001830     05  OUT-SEP-1       PIC X(01).
+001840     05  FULL-ADDRESS    PIC X(70).
+001850     05  OUT-SEP-2       PIC X(01).
+001860     05  OUT-CATEGORY    PIC X(20).
+001870     05  OUT-SEP-3       PIC X(01).
+001880     05  OUT-PHONE       PIC X(14).
+001890     05  OUT-SEP-4       PIC X(01).
+001900     05  OUT-EMAIL       PIC X(30).
+001910     05  OUT-SEP-5       PIC X(01).
+001920     05  OUT-EMAIL-DOMAIN    PIC X(30).
+001930     05  OUT-SEP-6       PIC X(01).
+001940     05  OUT-SOURCE-FILE     PIC X(30).
+001950     05  OUT-SEP-7       PIC X(01).
+001960*    'Y' WHEN THE RECORD'S ZIP MATCHED WS-ZIP-REF-TAB AND
+001970*    FULL-ADDRESS CARRIES THE LOOKED-UP ZIP+4 SUFFIX, 'N'
+001980*    OTHERWISE.
+001990     05  OUT-ADDRESS-VALIDATED   PIC X(01).
+002000         88  ADDRESS-VALIDATED       VALUE 'Y'.
+002010*
+002020*    ONE FD PER CATEGORY SLOT.  THE RECORD LAYOUT IS IDENTICAL TO
+002030*    OUTPUT-RECORD SO A SINGLE BUILD STEP CAN FEED EITHER FILE.
+002040 FD  CATEGORY-FILE-1.
+002050 01  CATEGORY-RECORD-1       PIC X(232).
+002060 FD  CATEGORY-FILE-2.
+002070 01  CATEGORY-RECORD-2       PIC X(232).
+002080 FD  CATEGORY-FILE-3.
+002090 01  CATEGORY-RECORD-3       PIC X(232).
+002100 FD  CATEGORY-FILE-4.
+002110 01  CATEGORY-RECORD-4       PIC X(232).
+002120 FD  CATEGORY-FILE-5.
+002130 01  CATEGORY-RECORD-5       PIC X(232).
+002140 FD  CATEGORY-FILE-6.
+002150 01  CATEGORY-RECORD-6       PIC X(232).
+002160 FD  CATEGORY-FILE-7.
+002170 01  CATEGORY-RECORD-7       PIC X(232).
+002180 FD  CATEGORY-FILE-8.
+002190 01  CATEGORY-RECORD-8       PIC X(232).
+002200 FD  CATEGORY-FILE-OTHER.
+002210 01  CATEGORY-RECORD-OTHER   PIC X(232).
+002220*
+002230*    REJECT-FILE CARRIES THE FULL SOURCE ROW PLUS THE REASON(S)
+002240*    IT FAILED VALIDATION, SO THE ROW NEVER HAS TO BE TRACKED
+002250*    DOWN IN CDC.CSV BY HAND.
+002260 FD  REJECT-FILE.
+002270 01  REJECT-RECORD.
+002280     05  REJ-NAME        PIC X(30).
+002290     05  REJ-SEP-1       PIC X(01).
+002300     05  REJ-ADDR        PIC X(30).
+002310     05  REJ-SEP-2       PIC X(01).
+002320     05  REJ-CITY        PIC X(20).
+002330     05  REJ-SEP-3       PIC X(01).
+002340     05  REJ-STATE       PIC X(02).
+002350     05  REJ-SEP-4       PIC X(01).
+002360     05  REJ-ZIP         PIC X(05).
+002370     05  REJ-SEP-5       PIC X(01).
+002380     05  REJ-CATEGORY    PIC X(20).
+002390     05  REJ-SEP-6       PIC X(01).
+002400     05  REJ-PHONE       PIC X(14).
+002410     05  REJ-SEP-7       PIC X(01).
+002420     05  REJ-EMAIL       PIC X(30).
+002430     05  REJ-SEP-8       PIC X(01).
+002440     05  REJ-REASON      PIC X(70).
+002450*
+002460*    ONE LINE PER MERGE MADE BY THE DEDUPE PASS: THE KEY OF THE
+002470*    CONTACT THAT WAS ALREADY IN WS-DEDUP-TAB AND THE EXTRACT THAT
+002480*    SUPPLIED THE RECORD MERGED INTO IT.
+002490 FD  DUPLICATE-LOG-FILE.
+002500 01  DUPLICATE-LOG-RECORD.
+002510     05  DUP-NAME        PIC X(30).
+002520     05  DUP-SEP-1       PIC X(01).
+002530     05  DUP-ZIP         PIC X(05).
+002540     05  DUP-SEP-2       PIC X(01).
+002550     05  DUP-SOURCE      PIC X(30).
+002560*
+002570*    MASTER-KEY IS NAME + ZIP, THE SAME IDENTITY THE DEDUPE PASS
+002580*    USES (SEE 3171-SEARCH-DEDUP-TABLE), SO TWO CONTACTS SHARING
+002590*    A NAME DO NOT COLLIDE MERELY BECAUSE EMAIL IS BLANK FOR
+002600*    BOTH -- ZIP IS ALWAYS PRESENT BY THE TIME A RECORD REACHES
+002610*    THIS PARAGRAPH.  THE REMAINING FIELDS ARE THE LAST VALUES
+002620*    SEEN FOR THAT CONTACT, USED TO DETECT UPDATES.
+002630 FD  MASTER-FILE.
+002640 01  MASTER-RECORD.
+002650     05  MASTER-KEY.
+002660         10  MASTER-NAME     PIC X(30).
+002670         10  MASTER-ZIP      PIC X(05).
+002680     05  MASTER-EMAIL        PIC X(30).
+002690     05  MASTER-ADDR         PIC X(30).
+002700     05  MASTER-CITY         PIC X(20).
+002710     05  MASTER-STATE        PIC X(02).
+002720     05  MASTER-CATEGORY     PIC X(20).
+002730     05  MASTER-PHONE        PIC X(14).
+002740*
+002750*    CHANGE-LOG-FILE RECORDS EVERY ADD/UPDATE/DELETE MADE TO
+002760*    MASTER-FILE DURING THIS RUN.
+002770 FD  CHANGE-LOG-FILE.
+002780 01  CHANGE-LOG-RECORD.
+002790     05  CHG-ACTION      PIC X(07).
+002800     05  CHG-SEP-1       PIC X(01).
+002810     05  CHG-NAME        PIC X(30).
+002820     05  CHG-SEP-2       PIC X(01).
+002830     05  CHG-EMAIL       PIC X(30).
+002840*
+002850*    CHK-SOURCE-FILE/CHK-FILE-COUNT PIN DOWN WHICH EXTRACT WAS
+002860*    OPEN AND HOW FAR INTO IT THE RUN HAD READ; CHK-TOTAL-COUNT
+002870*    IS THE CUMULATIVE COUNT ACROSS ALL EXTRACTS PROCESSED SO
+002880*    FAR THIS JOB, SO THE RESTARTED RUN'S CONTROL TOTALS STILL
+002890*    COVER THE WHOLE JOB RATHER THAN JUST THE RESUMED SEGMENT.
+002900*    CHK-FLUSH-COUNT IS HOW MANY WS-DEDUP-TAB ENTRIES 2500-FLUSH-
+002910*    DEDUPED-RECORDS HAD ALREADY WRITTEN OUT WHEN THIS CHECKPOINT
+002920*    WAS TAKEN, SO A RESTART DURING THE FLUSH PASS PICKS UP AFTER
+002930*    THE LAST ENTRY WRITTEN INSTEAD OF DUPLICATING IT.
+002940 FD  CHECKPOINT-FILE.
+002950 01  CHECKPOINT-RECORD.
+002960     05  CHK-SOURCE-FILE     PIC X(30).
+002970     05  CHK-FILE-COUNT      PIC 9(09).
+002980     05  CHK-TOTAL-COUNT     PIC 9(09).
+002990     05  CHK-FLUSH-COUNT     PIC 9(04).
+003000*
+003010*    ONE LINE PER ENTRY CURRENTLY IN WS-DEDUP-TAB.  THE LAYOUT
+003020*    MIRRORS WS-DEDUP-ENTRY SO A RESTART CAN RELOAD THE TABLE
+003030*    FIELD FOR FIELD.
+003040 FD  DEDUP-CHECKPOINT-FILE.
+003050 01  DEDUP-CHECKPOINT-RECORD.
+003060     05  DCP-NAME            PIC X(30).
+003070     05  DCP-ZIP             PIC X(05).
+003080     05  DCP-ADDR            PIC X(30).
+003090     05  DCP-CITY            PIC X(20).
+003100     05  DCP-STATE           PIC X(02).
+003110     05  DCP-CATEGORY        PIC X(20).
+003120     05  DCP-PHONE           PIC X(14).
+003130     05  DCP-EMAIL           PIC X(30).
+003140     05  DCP-SOURCE          PIC X(30).
+003150     05  DCP-MERGE-COUNT     PIC 9(03).
+003160*
+003170*    ONE LINE PER ZIP CODE THE MAILING VENDOR HAS A ZIP+4 SUFFIX
+003180*    FOR.  LOADED ENTIRELY INTO WS-ZIP-REF-TAB BY 1090-LOAD-ZIP-
+003190*    REFERENCE AT START-UP.
+003200 FD  ZIP-REFERENCE-FILE.
+003210 01  ZIP-REFERENCE-RECORD.
+003220     05  ZREF-ZIP            PIC X(05).
+003230     05  ZREF-SEP            PIC X(01).
+003240     05  ZREF-PLUS4          PIC X(04).
+003250*
+003260 WORKING-STORAGE SECTION.
+003270*
+003280*    SWITCHES
+003290 01  WS-SWITCHES.
+003300     05  WS-END-OF-FILE          PIC X VALUE 'N'.
+003310         88  END-OF-FILE               VALUE 'Y'.
+003320     05  WS-SLOT-FOUND-SW        PIC X VALUE 'N'.
+003330         88  SLOT-FOUND                VALUE 'Y'.
+003340     05  WS-OTHER-FILE-OPEN-SW   PIC X VALUE 'N'.
+003350         88  OTHER-FILE-OPEN           VALUE 'Y'.
+003360     05  WS-VALID-SW             PIC X VALUE 'Y'.
+003370         88  RECORD-VALID              VALUE 'Y'.
+003380     05  WS-MASTER-FOUND-SW      PIC X VALUE 'N'.
+003390         88  MASTER-FOUND              VALUE 'Y'.
+003400     05  WS-MASTER-CHANGED-SW    PIC X VALUE 'N'.
+003410         88  MASTER-CHANGED            VALUE 'Y'.
+003420     05  WS-SEEN-FOUND-SW        PIC X VALUE 'N'.
+003430         88  SEEN-FOUND                VALUE 'Y'.
+003440     05  WS-MASTER-EOF-SW        PIC X VALUE 'N'.
+003450         88  MASTER-EOF                VALUE 'Y'.
+003460     05  WS-RESTARTED-SW         PIC X VALUE 'N'.
+003470         88  RUN-RESTARTED             VALUE 'Y'.
+003480     05  WS-EXTRACT-EOF-SW       PIC X VALUE 'N'.
+003490         88  EXTRACT-LIST-EOF          VALUE 'Y'.
+003500     05  WS-SKIP-FILES-SW        PIC X VALUE 'N'.
+003510         88  SKIPPING-COMPLETED-FILES  VALUE 'Y'.
+003520     05  WS-DEDUP-FOUND-SW       PIC X VALUE 'N'.
+003530         88  DEDUP-FOUND               VALUE 'Y'.
+003540     05  WS-DEDUP-CKPT-EOF-SW    PIC X VALUE 'N'.
+003550         88  DEDUP-CKPT-EOF            VALUE 'Y'.
+003560     05  WS-ZIP-REF-FOUND-SW     PIC X VALUE 'N'.
+003570         88  ZIP-REF-FOUND             VALUE 'Y'.
+003580     05  WS-ZIP-REF-EOF-SW       PIC X VALUE 'N'.
+003590         88  ZIP-REF-EOF               VALUE 'Y'.
+003600*
+003610 01  WS-MASTER-STATUS        PIC X(02).
+003620     88  WS-MASTER-OK              VALUE '00'.
+003630     88  WS-MASTER-NOT-FOUND       VALUE '23', '35'.
+003640 01  WS-CHECKPOINT-STATUS    PIC X(02).
+003650     88  WS-CHECKPOINT-OK          VALUE '00'.
+003660     88  WS-CHECKPOINT-NOT-FOUND   VALUE '23', '35'.
+003670 01  WS-DEDUP-CKPT-STATUS    PIC X(02).
+003680     88  WS-DEDUP-CKPT-OK          VALUE '00'.
+003690     88  WS-DEDUP-CKPT-NOT-FOUND   VALUE '23', '35'.
+003700 01  WS-ZIP-REF-STATUS       PIC X(02).
+003710     88  WS-ZIP-REF-OK             VALUE '00'.
+003720     88  WS-ZIP-REF-NOT-FOUND      VALUE '23', '35'.
+003730 01  WS-CHANGE-ACTION        PIC X(07).
+003740*
+003750*
+003760*    VALIDATION WORK AREAS
+003770 77  WS-REASON-PTR           PIC 9(03) VALUE 1.
+003780 01  WS-REJECT-REASON        PIC X(70).
+003790*    KEYS SEEN DURING THIS RUN, USED AT END OF RUN TO FIND
+003800*    MASTER RECORDS THAT WERE NOT REFRESHED -- I.E. DELETED
+003810*    CONTACTS.  A NIGHTLY DROP THIS SIZE FITS COMFORTABLY IN
+003820*    THE TABLE; IF IT EVER FILLS, DELETE DETECTION IS SKIPPED
+003830*    FOR THE OVERFLOW RATHER THAN FAILING THE JOB, THE SAME WAY
+003840*    THE CATEGORY TABLE HANDLES OVERFLOW ABOVE.
+003850 77  WS-MAX-SEEN-KEY         PIC 9(04) COMP VALUE 1000.
+003860 77  WS-SEEN-KEY-COUNT       PIC 9(04) COMP VALUE 0.
+003870 77  WS-SEEN-KEY-IDX         PIC 9(04) COMP VALUE 0.
+003880 01  WS-SEEN-KEY-TAB.
+003890    05  WS-SEEN-KEY-ENTRY   OCCURS 1000 TIMES.
+003900        10  WS-SEEN-KEY         PIC X(60).
+003910*    CATEGORY ROUTING TABLE.  EACH DISTINCT CATEGORY VALUE SEEN
+003920*    IN THE INPUT IS ASSIGNED THE NEXT FREE SLOT AND GETS ITS
+003930*    OWN "<CATEGORY>.CSV" EXTRACT.  IF MORE THAN WS-MAX-CATEGORY
+003940*    DISTINCT VALUES SHOW UP IN ONE RUN THE OVERFLOW IS ROUTED
+003950*    TO OTHER-CATEGORY.CSV RATHER THAN FAILING THE JOB.
+003960 77  WS-MAX-CATEGORY         PIC 9(02) COMP VALUE 8.
+003970 77  WS-CATEGORY-COUNT       PIC 9(02) COMP VALUE 0.
+003980 77  WS-CATEGORY-IDX         PIC 9(02) COMP VALUE 0.
+003990*    WS-CATEGORY-LEN IS THE "USED" LENGTH OF CATEGORY, FOUND THE
+004000*    SAME WAY AS WS-EMAIL-LEN, SO THE FILE NAME BUILT FROM IT IN
+004010*    3412-OPEN-NEW-CATEGORY-SLOT STOPS ONLY AT TRAILING PADDING
+004020*    AND NOT AT THE FIRST EMBEDDED SPACE.
+004030 77  WS-CATEGORY-LEN         PIC 9(02) COMP VALUE 0.
+004040 77  WS-CATEGORY-CHAR-IDX    PIC 9(02) COMP VALUE 0.
+004050*    THE ASSIGN-DYNAMIC TARGETS BELOW MUST BE SCALAR ITEMS, SO
+004060*    EACH CATEGORY SLOT GETS ITS OWN FILE-NAME VARIABLE RATHER
+004070*    THAN AN OCCURS TABLE.
+004080*    ASSIGN-DYNAMIC TARGET FOR INPUT-FILE, LOADED FROM
+004090*    EXTRACT-LIST-FILE ONE ENTRY AT A TIME.
+004100 01  WS-INPUT-FILE-NAME      PIC X(30).
+004110 01  CAT-FILE-NAME-1         PIC X(30).
+004120 01  CAT-FILE-NAME-2         PIC X(30).
+004130 01  CAT-FILE-NAME-3         PIC X(30).
+004140 01  CAT-FILE-NAME-4         PIC X(30).
+004150 01  CAT-FILE-NAME-5         PIC X(30).
+004160 01  CAT-FILE-NAME-6         PIC X(30).
+004170 01  CAT-FILE-NAME-7         PIC X(30).
+004180 01  CAT-FILE-NAME-8         PIC X(30).
+004190 77  WS-NEW-CAT-FILE-NAME    PIC X(30).
+004200 01  CAT-VALUE-TAB.
+004210     05  CAT-VALUE-ENTRY     OCCURS 8 TIMES.
+004220         10  CAT-VALUE           PIC X(20).
+004230         10  CAT-COUNT           PIC 9(07) COMP VALUE 0.
+004240*    DEDUPE TABLE.  EVERY VALID RECORD IS HELD HERE, KEYED ON
+004250*    NAME + ZIP, UNTIL END OF RUN RATHER THAN BEING WRITTEN AS IT
+004260*    IS READ, SO A SECOND RECORD FOR THE SAME CONTACT CAN BE
+004270*    MERGED INTO THE FIRST INSTEAD OF PRODUCING A SEPARATE OUTPUT
+004280*    ROW.  A NIGHTLY DROP THIS SIZE FITS COMFORTABLY IN THE
+004290*    TABLE; IF IT EVER FILLS, THE OVERFLOW IS WRITTEN THROUGH
+004300*    IMMEDIATELY WITHOUT DEDUPING RATHER THAN FAILING THE JOB,
+004310*    THE SAME WAY THE CATEGORY TABLE HANDLES OVERFLOW ABOVE.
+004320 77  WS-MAX-DEDUP            PIC 9(04) COMP VALUE 1000.
+004330 77  WS-DEDUP-COUNT          PIC 9(04) COMP VALUE 0.
+004340 77  WS-DEDUP-IDX            PIC 9(04) COMP VALUE 0.
+004350 01  WS-DEDUP-TAB.
+004360     05  WS-DEDUP-ENTRY      OCCURS 1000 TIMES.
+004370         10  WS-DEDUP-NAME           PIC X(30).
+004380         10  WS-DEDUP-ZIP            PIC X(05).
+004390         10  WS-DEDUP-ADDR           PIC X(30).
+004400         10  WS-DEDUP-CITY           PIC X(20).
+004410         10  WS-DEDUP-STATE          PIC X(02).
+004420         10  WS-DEDUP-CATEGORY       PIC X(20).
+004430         10  WS-DEDUP-PHONE          PIC X(14).
+004440         10  WS-DEDUP-EMAIL          PIC X(30).
+004450         10  WS-DEDUP-SOURCE         PIC X(30).
+004460         10  WS-DEDUP-MERGE-COUNT    PIC 9(03) COMP VALUE 0.
+004470*    ZIP+4 REFERENCE TABLE, LOADED ONCE FROM ZIP-REFERENCE-FILE
+004480*    BY 1090-LOAD-ZIP-REFERENCE.  IF THE VENDOR'S REFERENCE
+004490*    EXTRACT ONE DAY CARRIES MORE ZIP CODES THAN THIS TABLE
+004500*    HOLDS, THE OVERFLOW IS SIMPLY LEFT UNMATCHABLE FOR ADDRESS
+004510*    VALIDATION RATHER THAN FAILING THE JOB, THE SAME WAY THE
+004520*    CATEGORY TABLE HANDLES OVERFLOW ABOVE.
+004530 77  WS-MAX-ZIP-REF          PIC 9(04) COMP VALUE 1000.
+004540 77  WS-ZIP-REF-COUNT        PIC 9(04) COMP VALUE 0.
+004550 77  WS-ZIP-REF-IDX          PIC 9(04) COMP VALUE 0.
+004560 01  WS-ZIP-REF-TAB.
+004570     05  WS-ZIP-REF-ENTRY    OCCURS 1000 TIMES.
+004580         10  WS-ZIP-REF-ZIP      PIC X(05).
+004590         10  WS-ZIP-REF-PLUS4    PIC X(04).
+004600 77  WS-ZIP-SUFFIX           PIC X(05).
+004610*
+004620*    COUNTERS
+004630 77  WS-READ-COUNT           PIC 9(09) COMP VALUE 0.
+004640 77  WS-WRITTEN-COUNT        PIC 9(09) COMP VALUE 0.
+004650 77  WS-REJECT-COUNT         PIC 9(09) COMP VALUE 0.
+004660 77  WS-OTHER-CATEGORY-COUNT PIC 9(09) COMP VALUE 0.
+004670 77  WS-ADDED-COUNT          PIC 9(09) COMP VALUE 0.
+004680 77  WS-UPDATED-COUNT        PIC 9(09) COMP VALUE 0.
+004690 77  WS-DELETED-COUNT        PIC 9(09) COMP VALUE 0.
+004700 77  WS-DUPLICATE-COUNT      PIC 9(09) COMP VALUE 0.
+004710 77  WS-VALIDATED-COUNT      PIC 9(09) COMP VALUE 0.
+004720*    CHECKPOINT/RESTART WORK AREAS.  WS-CHECKPOINT-COUNT IS THE
+004730*    NUMBER OF INPUT RECORDS A PRIOR, INTERRUPTED RUN HAD ALREADY
+004740*    PROCESSED; ON A CLEAN RUN THE CHECKPOINT FILE READS ZERO AND
+004750*    NOTHING IS SKIPPED.  A CHECKPOINT IS RE-WRITTEN EVERY
+004760*    WS-CHECKPOINT-INTERVAL RECORDS SO A RESTART LOSES AT MOST
+004770*    ONE INTERVAL'S WORTH OF REPROCESSING.
+004780 77  WS-CHECKPOINT-COUNT     PIC 9(09) COMP VALUE 0.
+004790 77  WS-CHECKPOINT-INTERVAL  PIC 9(09) COMP VALUE 100.
+004800 77  WS-CHECKPOINT-QUOT      PIC 9(09) COMP VALUE 0.
+004810 77  WS-CHECKPOINT-REM       PIC 9(09) COMP VALUE 0.
+004820*    HOW MANY WS-DEDUP-TAB ENTRIES A PRIOR, INTERRUPTED RUN HAD
+004830*    ALREADY FLUSHED, LOADED FROM CHK-FLUSH-COUNT.  2500-FLUSH-
+004840*    DEDUPED-RECORDS RESUMES JUST PAST THIS INDEX INSTEAD OF
+004850*    RE-WRITING ENTRIES ALREADY ON OUTPUT-FILE/MASTER-FILE.
+004860 77  WS-CHECKPOINT-FLUSH-COUNT PIC 9(04) COMP VALUE 0.
+004870*    NAME OF THE EXTRACT CURRENTLY OPEN ON INPUT-FILE, CARRIED
+004880*    INTO OUT-SOURCE-FILE AND INTO THE CHECKPOINT RECORD.
+004890 77  WS-CURRENT-SOURCE-FILE  PIC X(30).
+004900*    RECORD COUNT WITHIN THE CURRENT EXTRACT ONLY, USED TO
+004910*    CHECKPOINT AND, ON RESTART, TO SKIP FORWARD WITHIN THE ONE
+004920*    EXTRACT THAT WAS OPEN WHEN THE PRIOR RUN STOPPED.
+004930 77  WS-FILE-READ-COUNT      PIC 9(09) COMP VALUE 0.
+004940 77  WS-FILE-SKIP-TARGET     PIC 9(09) COMP VALUE 0.
+004950*    EXTRACT NAME AND WITHIN-FILE COUNT READ BACK FROM THE
+004960*    CHECKPOINT FILE ON A RESTART.
+004970 77  WS-CHECKPOINT-SOURCE    PIC X(30).
+004980 77  WS-CHECKPOINT-FILE-COUNT PIC 9(09) COMP VALUE 0.
+004990*    PHONE NORMALIZATION WORK AREA.  WS-PHONE-DIGITS HOLDS AT
+005000*    MOST THE FIRST 10 DIGITS FOUND IN PHONE; WS-PHONE-DIGIT-
+005010*    COUNT IS THE TOTAL DIGIT COUNT SEEN (INCLUDING ANY BEYOND
+005020*    10), SO A COUNT OTHER THAN 10 MEANS PHONE IS NOT A VALID
+005030*    10-DIGIT US NUMBER.
+005040 01  WS-PHONE-WORK.
+005050     05  WS-PHONE-DIGITS         PIC X(10).
+005060     05  WS-PHONE-DIGIT-COUNT    PIC 9(02) COMP VALUE 0.
+005070     05  WS-PHONE-CHAR-IDX       PIC 9(02) COMP VALUE 0.
+005080*    EMAIL VALIDATION WORK AREA.  WS-EMAIL-LEN IS THE POSITION OF
+005090*    THE LAST NON-BLANK CHARACTER IN EMAIL; WS-EMAIL-AT-POS IS
+005100*    WHERE THE (SINGLE, REQUIRED) "@" WAS FOUND, USED BOTH TO
+005110*    VALIDATE THE ADDRESS AND TO CARVE OUT-EMAIL-DOMAIN OFF THE
+005120*    END OF IT.
+005130 01  WS-EMAIL-WORK.
+005140     05  WS-EMAIL-LEN            PIC 9(02) COMP VALUE 0.
+005150     05  WS-EMAIL-CHAR-IDX       PIC 9(02) COMP VALUE 0.
+005160     05  WS-EMAIL-AT-COUNT       PIC 9(02) COMP VALUE 0.
+005170     05  WS-EMAIL-AT-POS         PIC 9(02) COMP VALUE 0.
+005180    05  WS-EMAIL-DOMAIN-LEN     PIC 9(02) COMP VALUE 0.
+005190     05  WS-EMAIL-SPACE-SW       PIC X VALUE 'N'.
+005200         88  WS-EMAIL-HAS-SPACE      VALUE 'Y'.
+005210     05  WS-EMAIL-DOT-SW         PIC X VALUE 'N'.
+005220         88  WS-EMAIL-HAS-DOT        VALUE 'Y'.
+005230*
+005240 PROCEDURE DIVISION.
+005250*
+005260 0000-MAINLINE.
+005270     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005280     PERFORM 2000-PROCESS-ALL-EXTRACTS THRU 2000-EXIT
+005290     PERFORM 2500-FLUSH-DEDUPED-RECORDS THRU 2500-EXIT
+005300     PERFORM 8000-TERMINATE THRU 8000-EXIT
+005310     PERFORM 9000-PRINT-CONTROL-TOTALS THRU 9000-EXIT
+005320     STOP RUN.
+005330*
+005340*****************************************************************
+005350*    1000-INITIALIZE - OPEN FILES AND CLEAR THE CATEGORY TABLE  *
+005360*****************************************************************
+005370 1000-INITIALIZE.
+005380     INITIALIZE CAT-VALUE-TAB
+005390     MOVE SPACES TO CAT-FILE-NAME-1 CAT-FILE-NAME-2
+005400     MOVE SPACES TO CAT-FILE-NAME-3 CAT-FILE-NAME-4
+005410     MOVE SPACES TO CAT-FILE-NAME-5 CAT-FILE-NAME-6
+005420     MOVE SPACES TO CAT-FILE-NAME-7 CAT-FILE-NAME-8
+005430     OPEN INPUT EXTRACT-LIST-FILE
+005440     PERFORM 1050-OPEN-MASTER-FILE THRU 1050-EXIT
+005450     PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT
+005460     PERFORM 1057-OPEN-REJECT-AND-DUP-FILES THRU 1057-EXIT
+005470     PERFORM 1065-INIT-SKIP-MODE THRU 1065-EXIT
+005480     PERFORM 1090-LOAD-ZIP-REFERENCE THRU 1090-EXIT
+005490     MOVE "," TO OUT-SEP-1
+005500     MOVE "," TO OUT-SEP-2
+005510     MOVE "," TO OUT-SEP-3
+005520     MOVE "," TO OUT-SEP-4
+005530     MOVE "," TO OUT-SEP-5
+005540     MOVE "," TO OUT-SEP-6
+005550     MOVE "," TO OUT-SEP-7
+005560     MOVE "," TO REJ-SEP-1
+005570     MOVE "," TO REJ-SEP-2
+005580     MOVE "," TO REJ-SEP-3
+005590     MOVE "," TO REJ-SEP-4
+005600     MOVE "," TO REJ-SEP-5
+005610     MOVE "," TO REJ-SEP-6
+005620     MOVE "," TO REJ-SEP-7
+005630     MOVE "," TO REJ-SEP-8
+005640     MOVE "," TO CHG-SEP-1
+005650     MOVE "," TO CHG-SEP-2
+005660     MOVE "," TO DUP-SEP-1
+005670     MOVE "," TO DUP-SEP-2.
+005680 1000-EXIT.
+005690     EXIT.
+005700*
+005710*    OPEN MASTER-FILE FOR UPDATE.  ON THE VERY FIRST RUN IT WILL
+005720*    NOT EXIST YET, SO A "FILE NOT FOUND" STATUS ON THE I-O OPEN
+005730*    IS TREATED AS "CREATE IT" RATHER THAN AS AN ERROR.
+005740 1050-OPEN-MASTER-FILE.
+005750     OPEN I-O MASTER-FILE
+005760     IF WS-MASTER-NOT-FOUND
+005770         OPEN OUTPUT MASTER-FILE
+005780         CLOSE MASTER-FILE
+005790         OPEN I-O MASTER-FILE
+005800     END-IF.
+005810 1050-EXIT.
+005820     EXIT.
+005830*
+005840*****************************************************************
+005850*    1060-READ-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A      *
+005860*    PRIOR RUN THAT DID NOT REACH 8000-TERMINATE.  NO CHECKPOINT *
+005870*    FILE, OR A TOTAL COUNT OF ZERO, MEANS START FROM THE FIRST  *
+005880*    RECORD OF THE FIRST EXTRACT IN EXTRACT-LIST-FILE.           *
+005890*****************************************************************
+005900 1060-READ-CHECKPOINT.
+005910     MOVE ZERO TO WS-CHECKPOINT-COUNT
+005920     MOVE ZERO TO WS-CHECKPOINT-FILE-COUNT
+005930     MOVE SPACES TO WS-CHECKPOINT-SOURCE
+005940     MOVE ZERO TO WS-CHECKPOINT-FLUSH-COUNT
+005950     OPEN INPUT CHECKPOINT-FILE
+005960     IF NOT WS-CHECKPOINT-NOT-FOUND
+005970         READ CHECKPOINT-FILE
+005980             AT END
+005990                 MOVE ZERO TO WS-CHECKPOINT-COUNT
+006000             NOT AT END
+006010                 MOVE CHK-SOURCE-FILE TO WS-CHECKPOINT-SOURCE
+006020                 MOVE CHK-FILE-COUNT TO WS-CHECKPOINT-FILE-COUNT
+006030                 MOVE CHK-TOTAL-COUNT TO WS-CHECKPOINT-COUNT
+006040                 MOVE CHK-FLUSH-COUNT TO WS-CHECKPOINT-FLUSH-COUNT
+006050         END-READ
+006060         CLOSE CHECKPOINT-FILE
+006070     END-IF
+006080     IF WS-CHECKPOINT-COUNT > 0
+006090         SET RUN-RESTARTED TO TRUE
+006100     END-IF
+006110     PERFORM 1067-LOAD-DEDUP-CHECKPOINT THRU 1067-EXIT.
+006120 1060-EXIT.
+006130     EXIT.
+006140*
+006150*****************************************************************
+006160*    1067-LOAD-DEDUP-CHECKPOINT - RELOAD WS-DEDUP-TAB FROM THE  *
+006170*    LAST SNAPSHOT WRITTEN BY 3710-WRITE-DEDUP-CHECKPOINT SO A  *
+006180*    RESTART DOES NOT LOSE MERGES MADE FOR EXTRACTS ALREADY READ*
+006190*****************************************************************
+006200 1067-LOAD-DEDUP-CHECKPOINT.
+006210     MOVE ZERO TO WS-DEDUP-COUNT
+006220     MOVE 'N' TO WS-DEDUP-CKPT-EOF-SW
+006230     OPEN INPUT DEDUP-CHECKPOINT-FILE
+006240     IF NOT WS-DEDUP-CKPT-NOT-FOUND
+006250         PERFORM 1068-READ-ONE-DEDUP-ENTRY THRU 1068-EXIT
+006260             UNTIL DEDUP-CKPT-EOF
+006270         CLOSE DEDUP-CHECKPOINT-FILE
+006280     END-IF.
+006290 1067-EXIT.
+006300     EXIT.
+006310*
+006320 1068-READ-ONE-DEDUP-ENTRY.
+006330     READ DEDUP-CHECKPOINT-FILE
+006340         AT END
+006350             SET DEDUP-CKPT-EOF TO TRUE
+006360         NOT AT END
+006370             ADD 1 TO WS-DEDUP-COUNT
+006380             MOVE DCP-NAME     TO WS-DEDUP-NAME (WS-DEDUP-COUNT)
+006390             MOVE DCP-ZIP      TO WS-DEDUP-ZIP (WS-DEDUP-COUNT)
+006400             MOVE DCP-ADDR     TO WS-DEDUP-ADDR (WS-DEDUP-COUNT)
+006410             MOVE DCP-CITY     TO WS-DEDUP-CITY (WS-DEDUP-COUNT)
+006420             MOVE DCP-STATE    TO WS-DEDUP-STATE (WS-DEDUP-COUNT)
+006430             MOVE DCP-CATEGORY
+006440                 TO WS-DEDUP-CATEGORY (WS-DEDUP-COUNT)
+006450             MOVE DCP-PHONE    TO WS-DEDUP-PHONE (WS-DEDUP-COUNT)
+006460             MOVE DCP-EMAIL    TO WS-DEDUP-EMAIL (WS-DEDUP-COUNT)
+006470             MOVE DCP-SOURCE   TO WS-DEDUP-SOURCE (WS-DEDUP-COUNT)
+006480             MOVE DCP-MERGE-COUNT
+006490                 TO WS-DEDUP-MERGE-COUNT (WS-DEDUP-COUNT)
+006500     END-READ.
+006510 1068-EXIT.
+006520     EXIT.
+006530*
+006540*****************************************************************
+006550*    1057-OPEN-REJECT-AND-DUP-FILES - OPEN OUTPUT-FILE,          *
+006560*    CHANGE-LOG-FILE, REJECT-FILE, AND DUPLICATE-LOG-FILE.  THIS *
+006570*    RUNS AFTER 1060-READ-CHECKPOINT SO RUN-RESTARTED IS ALREADY *
+006580*    KNOWN: ON A CLEAN RUN ALL FOUR ARE TRUNCATED AS USUAL, BUT  *
+006590*    ON A RESTART THEY ARE OPENED EXTEND INSTEAD.  EXTEND DOES   *
+006600*    NOT DUPLICATE ROWS ALREADY WRITTEN BY A PRIOR RUN'S 2500-   *
+006610*    FLUSH-DEDUPED-RECORDS, BECAUSE THAT PASS IS ITSELF          *
+006620*    CHECKPOINTED (3720-WRITE-FLUSH-CHECKPOINT) AND RESUMES      *
+006630*    PAST WHATEVER IT ALREADY WROTE RATHER THAN STARTING OVER.   *
+006640*    EXTEND ALSO PROTECTS THE ROWS 3173-ADD-DEDUP-ENTRY WRITES   *
+006650*    STRAIGHT THROUGH THE MOMENT WS-DEDUP-TAB OVERFLOWS, WHICH   *
+006660*    ARE NEVER BUFFERED AND SO ARE NEVER PART OF THE FLUSH --    *
+006670*    TRUNCATING ON RESTART WOULD LOSE THEM FOR GOOD, SINCE THE   *
+006680*    SOURCE RECORD BEHIND EACH ONE IS NEVER READ AGAIN.          *
+006690*    CATEGORY-FILE-n GETS THE SAME TREATMENT IN 3412-OPEN-NEW-   *
+006700*    CATEGORY-SLOT.                                              *
+006710*****************************************************************
+006720 1057-OPEN-REJECT-AND-DUP-FILES.
+006730     IF RUN-RESTARTED
+006740         OPEN EXTEND OUTPUT-FILE
+006750         OPEN EXTEND CHANGE-LOG-FILE
+006760         OPEN EXTEND REJECT-FILE
+006770         OPEN EXTEND DUPLICATE-LOG-FILE
+006780     ELSE
+006790         OPEN OUTPUT OUTPUT-FILE
+006800         OPEN OUTPUT CHANGE-LOG-FILE
+006810         OPEN OUTPUT REJECT-FILE
+006820         OPEN OUTPUT DUPLICATE-LOG-FILE
+006830     END-IF.
+006840 1057-EXIT.
+006850     EXIT.
+006860*
+006870*****************************************************************
+006880*    1090-LOAD-ZIP-REFERENCE - LOAD THE VENDOR'S ZIP+4 EXTRACT   *
+006890*    INTO WS-ZIP-REF-TAB SO 3200-BUILD-OUTPUT-RECORD CAN LOOK UP *
+006900*    EACH RECORD'S ZIP+4 SUFFIX WITHOUT REOPENING THE FILE.  A   *
+006910*    MISSING REFERENCE EXTRACT IS NOT AN ERROR -- IT JUST LEAVES *
+006920*    THE TABLE EMPTY AND EVERY ADDRESS UNVALIDATED.              *
+006930*****************************************************************
+006940 1090-LOAD-ZIP-REFERENCE.
+006950     MOVE ZERO TO WS-ZIP-REF-COUNT
+006960     MOVE 'N' TO WS-ZIP-REF-EOF-SW
+006970     OPEN INPUT ZIP-REFERENCE-FILE
+006980     IF NOT WS-ZIP-REF-NOT-FOUND
+006990         PERFORM 1091-READ-ONE-ZIP-REF-RECORD THRU 1091-EXIT
+007000             UNTIL ZIP-REF-EOF
+007010         CLOSE ZIP-REFERENCE-FILE
+007020     END-IF.
+007030 1090-EXIT.
+007040     EXIT.
+007050*
+007060 1091-READ-ONE-ZIP-REF-RECORD.
+007070     READ ZIP-REFERENCE-FILE
+007080         AT END
+007090             SET ZIP-REF-EOF TO TRUE
+007100         NOT AT END
+007110             IF WS-ZIP-REF-COUNT < WS-MAX-ZIP-REF
+007120                 ADD 1 TO WS-ZIP-REF-COUNT
+007130                 MOVE ZREF-ZIP
+007140                     TO WS-ZIP-REF-ZIP (WS-ZIP-REF-COUNT)
+007150                 MOVE ZREF-PLUS4
+007160                     TO WS-ZIP-REF-PLUS4 (WS-ZIP-REF-COUNT)
+007170             END-IF
+007180     END-READ.
+007190 1091-EXIT.
+007200     EXIT.
+007210*
+007220*****************************************************************
+007230*    1065-INIT-SKIP-MODE - ON A RESTART, EXTRACTS ARE SKIPPED    *
+007240*    WHOLE UNTIL WS-CHECKPOINT-SOURCE IS REACHED IN THE LIST;    *
+007250*    2300-DECIDE-AND-RUN-EXTRACT TURNS THE SWITCH OFF ONCE THAT  *
+007260*    EXTRACT IS FOUND.  A CLEAN RUN NEVER SKIPS ANY EXTRACT.     *
+007270*    WS-READ-COUNT IS RESEEDED FROM THE CHECKPOINT HERE SO THAT  *
+007280*    3700-WRITE-CHECKPOINT-IF-DUE AND 9000-PRINT-CONTROL-TOTALS  *
+007290*    KEEP REPORTING A JOB-WIDE READ COUNT, NOT JUST THE COUNT OF *
+007300*    RECORDS READ SINCE THIS RESTART.                            *
+007310*****************************************************************
+007320 1065-INIT-SKIP-MODE.
+007330     IF RUN-RESTARTED
+007340         MOVE WS-CHECKPOINT-COUNT TO WS-READ-COUNT
+007350         SET SKIPPING-COMPLETED-FILES TO TRUE
+007360     END-IF.
+007370 1065-EXIT.
+007380     EXIT.
+007390*
+007400*****************************************************************
+007410*    2000-PROCESS-ALL-EXTRACTS - WALK EXTRACT-LIST-FILE, OPENING *
+007420*    AND FULLY PROCESSING EACH NAMED EXTRACT IN TURN AGAINST THE *
+007430*    ONE CONSOLIDATED OUTPUT-FILE, CATEGORY SET, AND MASTER.     *
+007440*****************************************************************
+007450 2000-PROCESS-ALL-EXTRACTS.
+007460     PERFORM 2200-PROCESS-ONE-EXTRACT THRU 2200-EXIT
+007470         UNTIL EXTRACT-LIST-EOF.
+007480 2000-EXIT.
+007490     EXIT.
+007500*
+007510 2100-READ-EXTRACT-NAME.
+007520     READ EXTRACT-LIST-FILE
+007530         AT END
+007540             SET EXTRACT-LIST-EOF TO TRUE
+007550         NOT AT END
+007560             MOVE EXTRACT-LIST-RECORD TO WS-CURRENT-SOURCE-FILE
+007570     END-READ.
+007580 2100-EXIT.
+007590     EXIT.
+007600*
+007610 2200-PROCESS-ONE-EXTRACT.
+007620     PERFORM 2100-READ-EXTRACT-NAME THRU 2100-EXIT
+007630     IF NOT EXTRACT-LIST-EOF
+007640         PERFORM 2300-DECIDE-AND-RUN-EXTRACT THRU 2300-EXIT
+007650     END-IF.
+007660 2200-EXIT.
+007670     EXIT.
+007680*
+007690*    ON A CLEAN RUN EVERY EXTRACT NAMED IN THE LIST IS PROCESSED
+007700*    IN FULL.  ON A RESTART, EXTRACTS ARE SKIPPED WHOLE (THEY
+007710*    WERE ALREADY REFLECTED IN OUTPUT-FILE AND THE MASTER BEFORE
+007720*    THE PRIOR RUN STOPPED) UNTIL THE ONE NAMED IN THE CHECKPOINT
+007730*    IS REACHED, WHICH IS OPENED AND SKIPPED FORWARD WITHIN
+007740*    ITSELF TO WS-CHECKPOINT-FILE-COUNT BEFORE PROCESSING RESUMES
+007750*    NORMALLY, INCLUDING FOR EVERY EXTRACT AFTER IT.
+007760 2300-DECIDE-AND-RUN-EXTRACT.
+007770     MOVE ZERO TO WS-FILE-SKIP-TARGET
+007780     IF SKIPPING-COMPLETED-FILES
+007790         IF WS-CURRENT-SOURCE-FILE = WS-CHECKPOINT-SOURCE
+007800             MOVE 'N' TO WS-SKIP-FILES-SW
+007810             MOVE WS-CHECKPOINT-FILE-COUNT TO WS-FILE-SKIP-TARGET
+007820            PERFORM 2400-RUN-ONE-EXTRACT-FILE THRU 2400-EXIT
+007830         END-IF
+007840     ELSE
+007850         PERFORM 2400-RUN-ONE-EXTRACT-FILE THRU 2400-EXIT
+007860     END-IF.
+007870 2300-EXIT.
+007880     EXIT.
+007890*
+007900 2400-RUN-ONE-EXTRACT-FILE.
+007910     MOVE 'N' TO WS-END-OF-FILE
+007920     MOVE ZERO TO WS-FILE-READ-COUNT
+007930     MOVE WS-CURRENT-SOURCE-FILE TO WS-INPUT-FILE-NAME
+007940     OPEN INPUT INPUT-FILE
+007950     IF WS-FILE-SKIP-TARGET > 0
+007960         PERFORM 2410-SKIP-ONE-EXTRACT-RECORD THRU 2410-EXIT
+007970             UNTIL WS-FILE-READ-COUNT >= WS-FILE-SKIP-TARGET
+007980                OR END-OF-FILE
+007990     END-IF
+008000     PERFORM 3000-PROCESS-RECORDS THRU 3000-EXIT
+008010         UNTIL END-OF-FILE
+008020     CLOSE INPUT-FILE.
+008030 2400-EXIT.
+008040     EXIT.
+008050*
+008060 2410-SKIP-ONE-EXTRACT-RECORD.
+008070     READ INPUT-FILE INTO INPUT-RECORD
+008080         AT END
+008090             MOVE 'Y' TO WS-END-OF-FILE
+008100         NOT AT END
+008110             ADD 1 TO WS-FILE-READ-COUNT
+008120     END-READ.
+008130 2410-EXIT.
+008140     EXIT.
+008150*
+008160*****************************************************************
+008170*    2500-FLUSH-DEDUPED-RECORDS - ONCE EVERY EXTRACT HAS BEEN    *
+008180*    READ AND ALL DUPLICATES MERGED, BUILD AND ROUTE THE FINAL   *
+008190*    OUTPUT ROW FOR EACH DISTINCT CONTACT LEFT IN WS-DEDUP-TAB.  *
+008200*    RESUMES AT WS-CHECKPOINT-FLUSH-COUNT + 1 RATHER THAN AT 1   *
+008210*    SO A RESTART DOES NOT RE-WRITE ENTRIES A PRIOR RUN ALREADY  *
+008220*    FLUSHED BEFORE IT WAS INTERRUPTED (SEE 3720-WRITE-FLUSH-    *
+008230*    CHECKPOINT-IF-DUE, CALLED FROM 2510 BELOW).                *
+008240*****************************************************************
+008250 2500-FLUSH-DEDUPED-RECORDS.
+008260     COMPUTE WS-DEDUP-IDX = WS-CHECKPOINT-FLUSH-COUNT + 1
+008270     PERFORM 2510-FLUSH-ONE-DEDUP-ENTRY THRU 2510-EXIT
+008280         VARYING WS-DEDUP-IDX FROM WS-DEDUP-IDX BY 1
+008290             UNTIL WS-DEDUP-IDX > WS-DEDUP-COUNT.
+008300 2500-EXIT.
+008310     EXIT.
+008320*
+008330*    REPOPULATES INPUT-FILE'S RECORD AREA FROM THE TABLE ENTRY
+008340*    SO THE ORDINARY BUILD/WRITE/ROUTE/MASTER-UPDATE PARAGRAPHS
+008350*    BELOW CAN RUN UNCHANGED AGAINST IT, THE SAME AS THEY DO FOR
+008360*    A RECORD JUST READ FROM AN EXTRACT.
+008370 2510-FLUSH-ONE-DEDUP-ENTRY.
+008380     MOVE WS-DEDUP-NAME (WS-DEDUP-IDX)     TO NAME
+008390     MOVE WS-DEDUP-ADDR (WS-DEDUP-IDX)     TO ADDR
+008400     MOVE WS-DEDUP-CITY (WS-DEDUP-IDX)     TO CITY
+008410     MOVE WS-DEDUP-STATE (WS-DEDUP-IDX)    TO STATE
+008420     MOVE WS-DEDUP-ZIP (WS-DEDUP-IDX)      TO ZIP
+008430     MOVE WS-DEDUP-CATEGORY (WS-DEDUP-IDX) TO CATEGORY
+008440     MOVE WS-DEDUP-PHONE (WS-DEDUP-IDX)    TO PHONE
+008450     MOVE WS-DEDUP-EMAIL (WS-DEDUP-IDX)
+008460         TO EMAIL
+008470     MOVE WS-DEDUP-SOURCE (WS-DEDUP-IDX)
+008480         TO WS-CURRENT-SOURCE-FILE
+008490     PERFORM 3160-EXTRACT-PHONE-DIGITS THRU 3160-EXIT
+008500     PERFORM 3162-SCAN-EMAIL THRU 3162-EXIT
+008510     PERFORM 3200-BUILD-OUTPUT-RECORD THRU 3200-EXIT
+008520     PERFORM 3300-WRITE-OUTPUT-RECORD THRU 3300-EXIT
+008530     PERFORM 3400-ROUTE-TO-CATEGORY-FILE THRU 3400-EXIT
+008540     PERFORM 3600-UPDATE-MASTER THRU 3600-EXIT
+008550     PERFORM 3720-WRITE-FLUSH-CHECKPOINT THRU 3720-EXIT.
+008560 2510-EXIT.
+008570     EXIT.
+008580*
+008590*****************************************************************
+008600*    3000-PROCESS-RECORDS - READ, BUILD AND ROUTE ONE RECORD    *
+008610*****************************************************************
+008620 3000-PROCESS-RECORDS.
+008630     PERFORM 3100-READ-INPUT-RECORD THRU 3100-EXIT
+008640     IF NOT END-OF-FILE
+008650         PERFORM 3150-VALIDATE-INPUT-RECORD THRU 3150-EXIT
+008660         IF RECORD-VALID
+008670             PERFORM 3170-DEDUP-RECORD THRU 3170-EXIT
+008680         ELSE
+008690             PERFORM 3500-WRITE-REJECT-RECORD THRU 3500-EXIT
+008700         END-IF
+008710     END-IF.
+008720 3000-EXIT.
+008730     EXIT.
+008740*
+008750 3100-READ-INPUT-RECORD.
+008760     READ INPUT-FILE INTO INPUT-RECORD
+008770         AT END
+008780             MOVE 'Y' TO WS-END-OF-FILE
+008790         NOT AT END
+008800             ADD 1 TO WS-READ-COUNT
+008810             ADD 1 TO WS-FILE-READ-COUNT
+008820             PERFORM 3700-WRITE-CHECKPOINT-IF-DUE THRU 3700-EXIT
+008830     END-READ.
+008840 3100-EXIT.
+008850     EXIT.
+008860*
+008870*****************************************************************
+008880*    3150-VALIDATE-INPUT-RECORD - REJECT ROWS WITH A BLANK NAME, *
+008890*    AN INVALID STATE, OR AN INVALID ZIP, BEFORE THEY ARE BUILT  *
+008900*    INTO OUTPUT-RECORD.                                         *
+008910*****************************************************************
+008920 3150-VALIDATE-INPUT-RECORD.
+008930     SET RECORD-VALID TO TRUE
+008940     MOVE SPACES TO WS-REJECT-REASON
+008950     MOVE 1 TO WS-REASON-PTR
+008960     PERFORM 3151-CHECK-NAME THRU 3151-EXIT
+008970     PERFORM 3152-CHECK-STATE THRU 3152-EXIT
+008980     PERFORM 3153-CHECK-ZIP THRU 3153-EXIT
+008990     PERFORM 3154-CHECK-PHONE THRU 3154-EXIT
+009000     PERFORM 3155-CHECK-EMAIL THRU 3155-EXIT.
+009010 3150-EXIT.
+009020     EXIT.
+009030*
+009040 3151-CHECK-NAME.
+009050     IF NAME = SPACES
+009060         MOVE 'N' TO WS-VALID-SW
+009070         STRING "BLANK NAME" DELIMITED BY SIZE
+009080                INTO WS-REJECT-REASON
+009090                WITH POINTER WS-REASON-PTR
+009100     END-IF.
+009110 3151-EXIT.
+009120     EXIT.
+009130*
+009140 3152-CHECK-STATE.
+009150     IF STATE = SPACES
+009160         OR STATE-CHAR-1 NOT ALPHABETIC-UPPER
+009170         OR STATE-CHAR-2 NOT ALPHABETIC-UPPER
+009180        OR STATE-CHAR-1 = SPACE
+009190        OR STATE-CHAR-2 = SPACE
+009200         MOVE 'N' TO WS-VALID-SW
+009210         IF WS-REASON-PTR > 1
+009220             STRING "; " DELIMITED BY SIZE
+009230                    INTO WS-REJECT-REASON
+009240                    WITH POINTER WS-REASON-PTR
+009250         END-IF
+009260         STRING "INVALID STATE" DELIMITED BY SIZE
+009270                INTO WS-REJECT-REASON
+009280                WITH POINTER WS-REASON-PTR
+009290     END-IF.
+009300 3152-EXIT.
+009310     EXIT.
+009320*
+009330 3153-CHECK-ZIP.
+009340     IF ZIP NOT NUMERIC
+009350         MOVE 'N' TO WS-VALID-SW
+009360         IF WS-REASON-PTR > 1
+009370             STRING "; " DELIMITED BY SIZE
+009380                    INTO WS-REJECT-REASON
+009390                    WITH POINTER WS-REASON-PTR
+009400         END-IF
+009410         STRING "INVALID ZIP" DELIMITED BY SIZE
+009420                INTO WS-REJECT-REASON
+009430                WITH POINTER WS-REASON-PTR
+009440     END-IF.
+009450 3153-EXIT.
+009460     EXIT.
+009470*
+009480*    PHONE IS OPTIONAL -- A BLANK PHONE IS LEFT FOR THE DEDUPE
+009490*    PASS TO COVER -- BUT A PHONE THAT IS PRESENT IS REJECTED
+009500*    RATHER THAN PASSED THROUGH UNCHANGED UNLESS IT
+009510*    CONTAINS EXACTLY 10 DIGITS ONCE PUNCTUATION IS STRIPPED;
+009520*    3200-BUILD-OUTPUT-RECORD RE-RENDERS THOSE DIGITS INTO THE
+009530*    STANDARD (XXX) XXX-XXXX FORMAT FOR OUTPUT-RECORD.
+009540 3154-CHECK-PHONE.
+009550     PERFORM 3160-EXTRACT-PHONE-DIGITS THRU 3160-EXIT
+009560     IF PHONE NOT = SPACES
+009570         IF WS-PHONE-DIGIT-COUNT NOT = 10
+009580             MOVE 'N' TO WS-VALID-SW
+009590             IF WS-REASON-PTR > 1
+009600                 STRING "; " DELIMITED BY SIZE
+009610                        INTO WS-REJECT-REASON
+009620                        WITH POINTER WS-REASON-PTR
+009630             END-IF
+009640             STRING "INVALID PHONE" DELIMITED BY SIZE
+009650                    INTO WS-REJECT-REASON
+009660                    WITH POINTER WS-REASON-PTR
+009670         END-IF
+009680     END-IF.
+009690 3154-EXIT.
+009700     EXIT.
+009710*
+009720*    PULLS THE DIGIT CHARACTERS OUT OF PHONE, IN ORDER, INTO
+009730*    WS-PHONE-DIGITS.  ONLY THE FIRST 10 ARE KEPT, BUT COUNTING
+009740*    CONTINUES PAST 10 SO AN 11-DIGIT (OR LONGER) NUMBER IS STILL
+009750*    DETECTED AS INVALID RATHER THAN SILENTLY TRUNCATED.
+009760 3160-EXTRACT-PHONE-DIGITS.
+009770     MOVE SPACES TO WS-PHONE-DIGITS
+009780     MOVE ZERO TO WS-PHONE-DIGIT-COUNT
+009790     MOVE ZERO TO WS-PHONE-CHAR-IDX
+009800     PERFORM 3161-EXTRACT-ONE-PHONE-CHAR THRU 3161-EXIT
+009810         VARYING WS-PHONE-CHAR-IDX FROM 1 BY 1
+009820             UNTIL WS-PHONE-CHAR-IDX > 14.
+009830 3160-EXIT.
+009840     EXIT.
+009850*
+009860 3161-EXTRACT-ONE-PHONE-CHAR.
+009870     IF PHONE (WS-PHONE-CHAR-IDX:1) IS NUMERIC
+009880         ADD 1 TO WS-PHONE-DIGIT-COUNT
+009890         IF WS-PHONE-DIGIT-COUNT <= 10
+009900             MOVE PHONE (WS-PHONE-CHAR-IDX:1)
+009910                 TO WS-PHONE-DIGITS (WS-PHONE-DIGIT-COUNT:1)
+009920         END-IF
+009930     END-IF.
+009940 3161-EXIT.
+009950     EXIT.
+009960*
+009970*    EMAIL IS OPTIONAL -- A BLANK EMAIL IS LEFT FOR THE DEDUPE
+009980*    PASS TO COVER -- BUT AN EMAIL THAT IS PRESENT MUST HAVE
+009990*    EXACTLY ONE "@", NO EMBEDDED SPACES, AND A DOT
+010000*    SOMEWHERE IN THE DOMAIN PART AFTER THE "@".  ONCE VALIDATED,
+010010*    WS-EMAIL-AT-POS AND WS-EMAIL-LEN ARE REUSED BY
+010020*    3200-BUILD-OUTPUT-RECORD TO CARVE OUT-EMAIL-DOMAIN.
+010030 3155-CHECK-EMAIL.
+010040     PERFORM 3162-SCAN-EMAIL THRU 3162-EXIT
+010050     IF EMAIL NOT = SPACES
+010060         IF WS-EMAIL-AT-COUNT NOT = 1
+010070            OR WS-EMAIL-HAS-SPACE
+010080            OR NOT WS-EMAIL-HAS-DOT
+010090             MOVE 'N' TO WS-VALID-SW
+010100             IF WS-REASON-PTR > 1
+010110                 STRING "; " DELIMITED BY SIZE
+010120                        INTO WS-REJECT-REASON
+010130                        WITH POINTER WS-REASON-PTR
+010140             END-IF
+010150             STRING "INVALID EMAIL" DELIMITED BY SIZE
+010160                    INTO WS-REJECT-REASON
+010170                    WITH POINTER WS-REASON-PTR
+010180         END-IF
+010190     END-IF.
+010200 3155-EXIT.
+010210     EXIT.
+010220*
+010230 3162-SCAN-EMAIL.
+010240     MOVE ZERO TO WS-EMAIL-AT-COUNT
+010250     MOVE ZERO TO WS-EMAIL-AT-POS
+010260     MOVE 'N' TO WS-EMAIL-SPACE-SW
+010270     MOVE 'N' TO WS-EMAIL-DOT-SW
+010280     PERFORM 3163-FIND-EMAIL-LEN THRU 3163-EXIT
+010290     PERFORM 3164-SCAN-ONE-EMAIL-CHAR THRU 3164-EXIT
+010300         VARYING WS-EMAIL-CHAR-IDX FROM 1 BY 1
+010310             UNTIL WS-EMAIL-CHAR-IDX > WS-EMAIL-LEN
+010320     IF WS-EMAIL-AT-COUNT = 1
+010330         COMPUTE WS-EMAIL-CHAR-IDX = WS-EMAIL-AT-POS + 1
+010340         PERFORM 3165-CHECK-DOMAIN-DOT THRU 3165-EXIT
+010350            VARYING WS-EMAIL-CHAR-IDX FROM WS-EMAIL-CHAR-IDX
+010360                BY 1
+010370                UNTIL WS-EMAIL-CHAR-IDX > WS-EMAIL-LEN
+010380     END-IF.
+010390 3162-EXIT.
+010400     EXIT.
+010410*
+010420*    A FIELD READ FROM A FIXED-WIDTH SEQUENTIAL RECORD IS PADDED
+010430*    WITH TRAILING SPACES, SO THE "USED" LENGTH IS FOUND BY
+010440*    SCANNING BACKWARD FOR THE LAST NON-SPACE CHARACTER.
+010450 3163-FIND-EMAIL-LEN.
+010460     PERFORM 3166-CHECK-TRAILING-CHAR THRU 3166-EXIT
+010470         VARYING WS-EMAIL-CHAR-IDX FROM 30 BY -1
+010480             UNTIL WS-EMAIL-CHAR-IDX < 1
+010490                OR EMAIL (WS-EMAIL-CHAR-IDX:1) NOT = SPACE
+010500     MOVE WS-EMAIL-CHAR-IDX TO WS-EMAIL-LEN.
+010510 3163-EXIT.
+010520     EXIT.
+010530*
+010540 3164-SCAN-ONE-EMAIL-CHAR.
+010550     IF EMAIL (WS-EMAIL-CHAR-IDX:1) = "@"
+010560         ADD 1 TO WS-EMAIL-AT-COUNT
+010570         MOVE WS-EMAIL-CHAR-IDX TO WS-EMAIL-AT-POS
+010580     END-IF
+010590     IF EMAIL (WS-EMAIL-CHAR-IDX:1) = SPACE
+010600         MOVE 'Y' TO WS-EMAIL-SPACE-SW
+010610     END-IF.
+010620 3164-EXIT.
+010630     EXIT.
+010640*
+010650 3165-CHECK-DOMAIN-DOT.
+010660     IF EMAIL (WS-EMAIL-CHAR-IDX:1) = "."
+010670         MOVE 'Y' TO WS-EMAIL-DOT-SW
+010680     END-IF.
+010690 3165-EXIT.
+010700     EXIT.
+010710*
+010720 3166-CHECK-TRAILING-CHAR.
+010730     CONTINUE.
+010740 3166-EXIT.
+010750     EXIT.
+010760*
+010770*****************************************************************
+010780*    3170-DEDUP-RECORD - HOLD A VALID RECORD IN WS-DEDUP-TAB    *
+010790*    INSTEAD OF WRITING IT IMMEDIATELY, MERGING IT INTO A       *
+010800*    MATCHING ENTRY (SAME NAME + ZIP) ALREADY THERE IF ONE      *
+010810*    EXISTS.                                                    *
+010820*****************************************************************
+010830 3170-DEDUP-RECORD.
+010840     MOVE ZERO TO WS-DEDUP-IDX
+010850     MOVE 'N' TO WS-DEDUP-FOUND-SW
+010860     PERFORM 3171-SEARCH-DEDUP-TABLE THRU 3171-EXIT
+010870         UNTIL WS-DEDUP-IDX >= WS-DEDUP-COUNT
+010880            OR DEDUP-FOUND
+010890     IF DEDUP-FOUND
+010900         PERFORM 3172-MERGE-INTO-DEDUP-ENTRY THRU 3172-EXIT
+010910     ELSE
+010920         PERFORM 3173-ADD-DEDUP-ENTRY THRU 3173-EXIT
+010930     END-IF.
+010940 3170-EXIT.
+010950     EXIT.
+010960*
+010970*    COMPARE NAME + ZIP AGAINST THE NEXT TABLE SLOT.
+010980 3171-SEARCH-DEDUP-TABLE.
+010990     ADD 1 TO WS-DEDUP-IDX
+011000     IF WS-DEDUP-NAME (WS-DEDUP-IDX) = NAME
+011010        AND WS-DEDUP-ZIP (WS-DEDUP-IDX) = ZIP
+011020         SET DEDUP-FOUND TO TRUE
+011030     END-IF.
+011040 3171-EXIT.
+011050     EXIT.
+011060*
+011070*    A MATCHING CONTACT WAS ALREADY BUFFERED.  ANY FIELD STILL
+011080*    BLANK ON THE BUFFERED ENTRY IS FILLED IN FROM THIS RECORD;
+011090*    A FIELD ALREADY PRESENT ON THE BUFFERED ENTRY IS LEFT AS
+011100*    IS.  PHONE AND EMAIL ARE EACH OPTIONAL (3154-CHECK-PHONE AND
+011110*    3155-CHECK-EMAIL ONLY REJECT ONE THAT IS PRESENT AND
+011120*    MALFORMED), SO THIS IS WHAT LETS ONE PARTIAL ENTRY ENTERED
+011130*    WITH ONLY A PHONE MERGE WITH ANOTHER FOR THE SAME NAME/ZIP
+011140*    ENTERED WITH ONLY AN EMAIL.
+011150 3172-MERGE-INTO-DEDUP-ENTRY.
+011160     IF WS-DEDUP-ADDR (WS-DEDUP-IDX) = SPACES
+011170         MOVE ADDR TO WS-DEDUP-ADDR (WS-DEDUP-IDX)
+011180     END-IF
+011190     IF WS-DEDUP-CITY (WS-DEDUP-IDX) = SPACES
+011200         MOVE CITY TO WS-DEDUP-CITY (WS-DEDUP-IDX)
+011210     END-IF
+011220     IF WS-DEDUP-STATE (WS-DEDUP-IDX) = SPACES
+011230         MOVE STATE TO WS-DEDUP-STATE (WS-DEDUP-IDX)
+011240     END-IF
+011250     IF WS-DEDUP-CATEGORY (WS-DEDUP-IDX) = SPACES
+011260         MOVE CATEGORY TO WS-DEDUP-CATEGORY (WS-DEDUP-IDX)
+011270     END-IF
+011280     IF WS-DEDUP-PHONE (WS-DEDUP-IDX) = SPACES
+011290         MOVE PHONE TO WS-DEDUP-PHONE (WS-DEDUP-IDX)
+011300     END-IF
+011310     IF WS-DEDUP-EMAIL (WS-DEDUP-IDX) = SPACES
+011320         MOVE EMAIL TO WS-DEDUP-EMAIL (WS-DEDUP-IDX)
+011330     END-IF
+011340     ADD 1 TO WS-DEDUP-MERGE-COUNT (WS-DEDUP-IDX)
+011350     ADD 1 TO WS-DUPLICATE-COUNT
+011360     MOVE WS-DEDUP-NAME (WS-DEDUP-IDX) TO DUP-NAME
+011370     MOVE WS-DEDUP-ZIP (WS-DEDUP-IDX)  TO DUP-ZIP
+011380     MOVE WS-CURRENT-SOURCE-FILE       TO DUP-SOURCE
+011390     WRITE DUPLICATE-LOG-RECORD.
+011400 3172-EXIT.
+011410     EXIT.
+011420*
+011430*    CLAIM AN UNUSED TABLE SLOT FOR A NEW CONTACT, OR, IF THE
+011440*    TABLE IS ALREADY FULL, WRITE THIS RECORD THROUGH
+011450*    IMMEDIATELY WITHOUT DEDUPING RATHER THAN FAILING THE JOB.
+011460 3173-ADD-DEDUP-ENTRY.
+011470     IF WS-DEDUP-COUNT < WS-MAX-DEDUP
+011480         ADD 1 TO WS-DEDUP-COUNT
+011490         MOVE WS-DEDUP-COUNT     TO WS-DEDUP-IDX
+011500         MOVE NAME               TO WS-DEDUP-NAME (WS-DEDUP-IDX)
+011510         MOVE ZIP                TO WS-DEDUP-ZIP (WS-DEDUP-IDX)
+011520         MOVE ADDR               TO WS-DEDUP-ADDR (WS-DEDUP-IDX)
+011530         MOVE CITY               TO WS-DEDUP-CITY (WS-DEDUP-IDX)
+011540         MOVE STATE              TO WS-DEDUP-STATE (WS-DEDUP-IDX)
+011550         MOVE CATEGORY           TO WS-DEDUP-CATEGORY
+011560             (WS-DEDUP-IDX)
+011570         MOVE PHONE              TO WS-DEDUP-PHONE (WS-DEDUP-IDX)
+011580         MOVE EMAIL              TO WS-DEDUP-EMAIL (WS-DEDUP-IDX)
+011590         MOVE WS-CURRENT-SOURCE-FILE
+011600             TO WS-DEDUP-SOURCE (WS-DEDUP-IDX)
+011610         MOVE 1                  TO WS-DEDUP-MERGE-COUNT
+011620             (WS-DEDUP-IDX)
+011630     ELSE
+011640         PERFORM 3200-BUILD-OUTPUT-RECORD THRU 3200-EXIT
+011650         PERFORM 3300-WRITE-OUTPUT-RECORD THRU 3300-EXIT
+011660         PERFORM 3400-ROUTE-TO-CATEGORY-FILE THRU 3400-EXIT
+011670         PERFORM 3600-UPDATE-MASTER THRU 3600-EXIT
+011680     END-IF.
+011690 3173-EXIT.
+011700     EXIT.
+011710*
+011720 3200-BUILD-OUTPUT-RECORD.
+011730     MOVE SPACES TO OUT-NAME
+011740     MOVE SPACES TO FULL-ADDRESS
+011750     MOVE SPACES TO OUT-CATEGORY
+011760     MOVE SPACES TO OUT-PHONE
+011770     MOVE SPACES TO OUT-EMAIL
+011780     MOVE SPACES TO OUT-SOURCE-FILE
+011790     MOVE NAME TO OUT-NAME
+011800     PERFORM 3205-LOOKUP-ZIP-PLUS4 THRU 3205-EXIT
+011810     STRING ADDR ", " CITY ", " STATE " " ZIP WS-ZIP-SUFFIX
+011820            DELIMITED BY SIZE
+011830            INTO FULL-ADDRESS
+011840     MOVE CATEGORY TO OUT-CATEGORY
+011850     IF WS-PHONE-DIGIT-COUNT = 10
+011860         STRING "(" WS-PHONE-DIGITS (1:3) ") "
+011870                WS-PHONE-DIGITS (4:3) "-"
+011880                WS-PHONE-DIGITS (7:4)
+011890                DELIMITED BY SIZE
+011900                INTO OUT-PHONE
+011910     END-IF
+011920     MOVE EMAIL TO OUT-EMAIL
+011930     MOVE SPACES TO OUT-EMAIL-DOMAIN
+011940     IF WS-EMAIL-AT-COUNT = 1
+011950         COMPUTE WS-EMAIL-DOMAIN-LEN =
+011960             WS-EMAIL-LEN - WS-EMAIL-AT-POS
+011970         MOVE EMAIL (WS-EMAIL-AT-POS + 1 : WS-EMAIL-DOMAIN-LEN)
+011980             TO OUT-EMAIL-DOMAIN
+011990     END-IF
+012000     MOVE WS-CURRENT-SOURCE-FILE TO OUT-SOURCE-FILE.
+012010 3200-EXIT.
+012020     EXIT.
+012030*
+012040*    LOOK UP THIS RECORD'S ZIP IN WS-ZIP-REF-TAB.  A MATCH APPENDS
+012050*    A HYPHEN AND THE ZIP+4 SUFFIX TO WS-ZIP-SUFFIX FOR THE STRING
+012060*    ABOVE TO FOLD INTO FULL-ADDRESS, AND MARKS THE RECORD
+012070*    ADDRESS-VALIDATED; NO MATCH LEAVES THE ADDRESS AS A PLAIN
+012080*    5-DIGIT ZIP AND UNVALIDATED.
+012090 3205-LOOKUP-ZIP-PLUS4.
+012100     MOVE SPACES TO WS-ZIP-SUFFIX
+012110     MOVE 'N' TO OUT-ADDRESS-VALIDATED
+012120     MOVE ZERO TO WS-ZIP-REF-IDX
+012130     MOVE 'N' TO WS-ZIP-REF-FOUND-SW
+012140     PERFORM 3206-SEARCH-ZIP-REF-TABLE THRU 3206-EXIT
+012150         UNTIL WS-ZIP-REF-IDX >= WS-ZIP-REF-COUNT
+012160            OR ZIP-REF-FOUND
+012170     IF ZIP-REF-FOUND
+012180         STRING "-" WS-ZIP-REF-PLUS4 (WS-ZIP-REF-IDX)
+012190                DELIMITED BY SIZE
+012200                INTO WS-ZIP-SUFFIX
+012210         MOVE 'Y' TO OUT-ADDRESS-VALIDATED
+012220         ADD 1 TO WS-VALIDATED-COUNT
+012230     END-IF.
+012240 3205-EXIT.
+012250     EXIT.
+012260*
+012270*    COMPARE ZIP AGAINST THE NEXT REFERENCE TABLE SLOT.
+012280 3206-SEARCH-ZIP-REF-TABLE.
+012290     ADD 1 TO WS-ZIP-REF-IDX
+012300     IF WS-ZIP-REF-ZIP (WS-ZIP-REF-IDX) = ZIP
+012310         SET ZIP-REF-FOUND TO TRUE
+012320     END-IF.
+012330 3206-EXIT.
+012340     EXIT.
+012350*
+012360 3300-WRITE-OUTPUT-RECORD.
+012370     WRITE OUTPUT-RECORD
+012380     ADD 1 TO WS-WRITTEN-COUNT.
+012390 3300-EXIT.
+012400     EXIT.
+012410*
+012420*****************************************************************
+012430*    3400-ROUTE-TO-CATEGORY-FILE - FAN THE JUST-BUILT RECORD    *
+012440*    OUT TO ITS "<CATEGORY>.CSV" EXTRACT, OPENING A NEW ONE THE *
+012450*    FIRST TIME A CATEGORY VALUE IS SEEN.                       *
+012460*****************************************************************
+012470 3400-ROUTE-TO-CATEGORY-FILE.
+012480     PERFORM 3410-FIND-CATEGORY-SLOT THRU 3410-EXIT
+012490     EVALUATE WS-CATEGORY-IDX
+012500         WHEN 1  WRITE CATEGORY-RECORD-1     FROM OUTPUT-RECORD
+012510         WHEN 2  WRITE CATEGORY-RECORD-2     FROM OUTPUT-RECORD
+012520         WHEN 3  WRITE CATEGORY-RECORD-3     FROM OUTPUT-RECORD
+012530         WHEN 4  WRITE CATEGORY-RECORD-4     FROM OUTPUT-RECORD
+012540         WHEN 5  WRITE CATEGORY-RECORD-5     FROM OUTPUT-RECORD
+012550         WHEN 6  WRITE CATEGORY-RECORD-6     FROM OUTPUT-RECORD
+012560         WHEN 7  WRITE CATEGORY-RECORD-7     FROM OUTPUT-RECORD
+012570         WHEN 8  WRITE CATEGORY-RECORD-8     FROM OUTPUT-RECORD
+012580         WHEN OTHER
+012590             WRITE CATEGORY-RECORD-OTHER FROM OUTPUT-RECORD
+012600     END-EVALUATE
+012610     IF WS-CATEGORY-IDX = ZERO
+012620         ADD 1 TO WS-OTHER-CATEGORY-COUNT
+012630     ELSE
+012640         ADD 1 TO CAT-COUNT (WS-CATEGORY-IDX)
+012650     END-IF.
+012660 3400-EXIT.
+012670     EXIT.
+012680*
+012690 3410-FIND-CATEGORY-SLOT.
+012700     MOVE ZERO TO WS-CATEGORY-IDX
+012710     MOVE 'N' TO WS-SLOT-FOUND-SW
+012720     PERFORM 3411-SEARCH-CATEGORY-TABLE THRU 3411-EXIT
+012730         UNTIL WS-CATEGORY-IDX >= WS-CATEGORY-COUNT
+012740            OR SLOT-FOUND
+012750     IF NOT SLOT-FOUND
+012760         PERFORM 3412-OPEN-NEW-CATEGORY-SLOT THRU 3412-EXIT
+012770     END-IF.
+012780 3410-EXIT.
+012790     EXIT.
+012800*
+012810*    COMPARE CATEGORY AGAINST THE NEXT TABLE SLOT.
+012820 3411-SEARCH-CATEGORY-TABLE.
+012830     ADD 1 TO WS-CATEGORY-IDX
+012840     IF CAT-VALUE (WS-CATEGORY-IDX) = CATEGORY
+012850         SET SLOT-FOUND TO TRUE
+012860     END-IF.
+012870 3411-EXIT.
+012880     EXIT.
+012890*
+012900*    CLAIM AN UNUSED TABLE SLOT FOR A NEW CATEGORY VALUE, OR
+012910*    ROUTE TO THE OVERFLOW FILE WHEN THE TABLE IS ALREADY FULL.
+012920*    LIKE 1057-OPEN-REJECT-AND-DUP-FILES, EACH CATEGORY FILE IS
+012930*    OPENED EXTEND RATHER THAN OUTPUT ON A RESTART, SO A ROW
+012940*    WRITTEN STRAIGHT THROUGH BY THE OVERFLOW BRANCH BELOW BEFORE
+012950*    A PRIOR RUN CRASHED IS NOT WIPED OUT WHEN THE FILE REOPENS.
+012960 3412-OPEN-NEW-CATEGORY-SLOT.
+012970     IF WS-CATEGORY-COUNT < WS-MAX-CATEGORY
+012980         ADD 1 TO WS-CATEGORY-COUNT
+012990         MOVE WS-CATEGORY-COUNT TO WS-CATEGORY-IDX
+013000         MOVE CATEGORY TO CAT-VALUE (WS-CATEGORY-IDX)
+013010         PERFORM 3413-FIND-CATEGORY-LEN THRU 3413-EXIT
+013020         MOVE SPACES TO WS-NEW-CAT-FILE-NAME
+013030         STRING CATEGORY (1:WS-CATEGORY-LEN) DELIMITED BY SIZE
+013040                ".csv" DELIMITED BY SIZE
+013050                INTO WS-NEW-CAT-FILE-NAME
+013060         EVALUATE WS-CATEGORY-IDX
+013070             WHEN 1  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-1
+013080                     IF RUN-RESTARTED
+013090                         OPEN EXTEND CATEGORY-FILE-1
+013100                     ELSE
+013110                         OPEN OUTPUT CATEGORY-FILE-1
+013120                     END-IF
+013130             WHEN 2  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-2
+013140                     IF RUN-RESTARTED
+013150                         OPEN EXTEND CATEGORY-FILE-2
+013160                     ELSE
+013170                         OPEN OUTPUT CATEGORY-FILE-2
+013180                     END-IF
+013190             WHEN 3  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-3
+013200                     IF RUN-RESTARTED
+013210                         OPEN EXTEND CATEGORY-FILE-3
+013220                     ELSE
+013230                         OPEN OUTPUT CATEGORY-FILE-3
+013240                     END-IF
+013250             WHEN 4  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-4
+013260                     IF RUN-RESTARTED
+013270                         OPEN EXTEND CATEGORY-FILE-4
+013280                     ELSE
+013290                         OPEN OUTPUT CATEGORY-FILE-4
+013300                     END-IF
+013310             WHEN 5  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-5
+013320                     IF RUN-RESTARTED
+013330                         OPEN EXTEND CATEGORY-FILE-5
+013340                     ELSE
+013350                         OPEN OUTPUT CATEGORY-FILE-5
+013360                     END-IF
+013370             WHEN 6  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-6
+013380                     IF RUN-RESTARTED
+013390                         OPEN EXTEND CATEGORY-FILE-6
+013400                     ELSE
+013410                         OPEN OUTPUT CATEGORY-FILE-6
+013420                     END-IF
+013430             WHEN 7  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-7
+013440                     IF RUN-RESTARTED
+013450                         OPEN EXTEND CATEGORY-FILE-7
+013460                     ELSE
+013470                         OPEN OUTPUT CATEGORY-FILE-7
+013480                     END-IF
+013490             WHEN 8  MOVE WS-NEW-CAT-FILE-NAME TO CAT-FILE-NAME-8
+013500                     IF RUN-RESTARTED
+013510                         OPEN EXTEND CATEGORY-FILE-8
+013520                     ELSE
+013530                         OPEN OUTPUT CATEGORY-FILE-8
+013540                     END-IF
+013550         END-EVALUATE
+013560     ELSE
+013570         MOVE ZERO TO WS-CATEGORY-IDX
+013580         IF NOT OTHER-FILE-OPEN
+013590             IF RUN-RESTARTED
+013600                 OPEN EXTEND CATEGORY-FILE-OTHER
+013610             ELSE
+013620                 OPEN OUTPUT CATEGORY-FILE-OTHER
+013630             END-IF
+013640             SET OTHER-FILE-OPEN TO TRUE
+013650         END-IF
+013660     END-IF.
+013670 3412-EXIT.
+013680     EXIT.
+013690*
+013700*    SAME BACKWARD SCAN AS 3163-FIND-EMAIL-LEN: CATEGORY IS A
+013710*    FIXED-WIDTH FIELD PADDED WITH TRAILING SPACES, SO ITS "USED"
+013720*    LENGTH IS THE LAST NON-SPACE POSITION, NOT THE FIRST SPACE.
+013730*    A WHOLLY-BLANK CATEGORY STILL YIELDS A LENGTH OF AT LEAST 1
+013740*    SO THE REFERENCE MODIFICATION BELOW NEVER SEES A ZERO LENGTH.
+013750 3413-FIND-CATEGORY-LEN.
+013760     PERFORM 3414-CHECK-TRAILING-CAT-CHAR THRU 3414-EXIT
+013770         VARYING WS-CATEGORY-CHAR-IDX FROM 20 BY -1
+013780             UNTIL WS-CATEGORY-CHAR-IDX < 1
+013790                OR CATEGORY (WS-CATEGORY-CHAR-IDX:1) NOT = SPACE
+013800     IF WS-CATEGORY-CHAR-IDX < 1
+013810         MOVE 1 TO WS-CATEGORY-CHAR-IDX
+013820     END-IF
+013830     MOVE WS-CATEGORY-CHAR-IDX TO WS-CATEGORY-LEN.
+013840 3413-EXIT.
+013850     EXIT.
+013860*
+013870 3414-CHECK-TRAILING-CAT-CHAR.
+013880     CONTINUE.
+013890 3414-EXIT.
+013900     EXIT.
+013910*
+013920*****************************************************************
+013930*    3500-WRITE-REJECT-RECORD - LOG A ROW THAT FAILED VALIDATION *
+013940*    TO REJECT-FILE, ALONG WITH THE REASON(S) IT WAS REJECTED.   *
+013950*****************************************************************
+013960 3500-WRITE-REJECT-RECORD.
+013970     MOVE NAME     TO REJ-NAME
+013980     MOVE ADDR     TO REJ-ADDR
+013990     MOVE CITY     TO REJ-CITY
+014000     MOVE STATE    TO REJ-STATE
+014010     MOVE ZIP      TO REJ-ZIP
+014020     MOVE CATEGORY TO REJ-CATEGORY
+014030     MOVE PHONE    TO REJ-PHONE
+014040     MOVE EMAIL    TO REJ-EMAIL
+014050     MOVE WS-REJECT-REASON TO REJ-REASON
+014060     WRITE REJECT-RECORD
+014070     ADD 1 TO WS-REJECT-COUNT.
+014080 3500-EXIT.
+014090     EXIT.
+014100*
+014110*****************************************************************
+014120*    3600-UPDATE-MASTER - COMPARE THE INCOMING RECORD AGAINST    *
+014130*    MASTER-FILE, ADDING A NEW MASTER RECORD OR REFRESHING AN    *
+014140*    EXISTING ONE, AND LOGGING WHICHEVER HAPPENED.               *
+014150*****************************************************************
+014160 3600-UPDATE-MASTER.
+014170     MOVE NAME TO MASTER-NAME
+014180     MOVE ZIP  TO MASTER-ZIP
+014190     READ MASTER-FILE
+014200         INVALID KEY
+014210             MOVE 'N' TO WS-MASTER-FOUND-SW
+014220         NOT INVALID KEY
+014230             MOVE 'Y' TO WS-MASTER-FOUND-SW
+014240     END-READ
+014250     IF NOT MASTER-FOUND
+014260         MOVE EMAIL    TO MASTER-EMAIL
+014270         MOVE ADDR     TO MASTER-ADDR
+014280         MOVE CITY     TO MASTER-CITY
+014290         MOVE STATE    TO MASTER-STATE
+014300         MOVE CATEGORY TO MASTER-CATEGORY
+014310         MOVE OUT-PHONE TO MASTER-PHONE
+014320         WRITE MASTER-RECORD
+014330         ADD 1 TO WS-ADDED-COUNT
+014340         MOVE "ADDED" TO WS-CHANGE-ACTION
+014350         PERFORM 3610-WRITE-CHANGE-LOG THRU 3610-EXIT
+014360     ELSE
+014370         MOVE 'N' TO WS-MASTER-CHANGED-SW
+014380         IF MASTER-EMAIL NOT = EMAIL
+014390            OR MASTER-ADDR NOT = ADDR OR MASTER-CITY NOT = CITY
+014400            OR MASTER-STATE NOT = STATE
+014410            OR MASTER-CATEGORY NOT = CATEGORY
+014420            OR MASTER-PHONE NOT = OUT-PHONE
+014430             MOVE 'Y' TO WS-MASTER-CHANGED-SW
+014440         END-IF
+014450         IF MASTER-CHANGED
+014460             MOVE EMAIL    TO MASTER-EMAIL
+014470             MOVE ADDR     TO MASTER-ADDR
+014480             MOVE CITY     TO MASTER-CITY
+014490             MOVE STATE    TO MASTER-STATE
+014500             MOVE CATEGORY TO MASTER-CATEGORY
+014510             MOVE OUT-PHONE TO MASTER-PHONE
+014520             REWRITE MASTER-RECORD
+014530             ADD 1 TO WS-UPDATED-COUNT
+014540             MOVE "UPDATED" TO WS-CHANGE-ACTION
+014550             PERFORM 3610-WRITE-CHANGE-LOG THRU 3610-EXIT
+014560         END-IF
+014570     END-IF
+014580     PERFORM 3620-RECORD-SEEN-KEY THRU 3620-EXIT.
+014590 3600-EXIT.
+014600     EXIT.
+014610*
+014620 3610-WRITE-CHANGE-LOG.
+014630     MOVE WS-CHANGE-ACTION TO CHG-ACTION
+014640     MOVE NAME             TO CHG-NAME
+014650     MOVE EMAIL            TO CHG-EMAIL
+014660     WRITE CHANGE-LOG-RECORD.
+014670 3610-EXIT.
+014680     EXIT.
+014690*
+014700*    REMEMBER THIS KEY WAS REFRESHED THIS RUN SO THE END-OF-RUN
+014710*    DELETE PASS (8150-DETECT-DELETED-MASTERS) DOES NOT TREAT IT
+014720*    AS A CONTACT DROPPED FROM CDC.CSV.
+014730 3620-RECORD-SEEN-KEY.
+014740     IF WS-SEEN-KEY-COUNT < WS-MAX-SEEN-KEY
+014750         ADD 1 TO WS-SEEN-KEY-COUNT
+014760         MOVE MASTER-KEY TO WS-SEEN-KEY (WS-SEEN-KEY-COUNT)
+014770     END-IF.
+014780 3620-EXIT.
+014790     EXIT.
+014800*
+014810*****************************************************************
+014820*    3700-WRITE-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL *
+014830*    RECORDS, SAVE THE CURRENT READ COUNT SO A RESTART CAN SKIP  *
+014840*    FORWARD PAST WORK ALREADY REFLECTED IN OUTPUT-FILE/MASTER.  *
+014850*****************************************************************
+014860 3700-WRITE-CHECKPOINT-IF-DUE.
+014870     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+014880         GIVING WS-CHECKPOINT-QUOT
+014890         REMAINDER WS-CHECKPOINT-REM
+014900     IF WS-CHECKPOINT-REM = 0
+014910         OPEN OUTPUT CHECKPOINT-FILE
+014920         MOVE WS-CURRENT-SOURCE-FILE TO CHK-SOURCE-FILE
+014930         MOVE WS-FILE-READ-COUNT TO CHK-FILE-COUNT
+014940         MOVE WS-READ-COUNT TO CHK-TOTAL-COUNT
+014950         WRITE CHECKPOINT-RECORD
+014960         CLOSE CHECKPOINT-FILE
+014970         PERFORM 3710-WRITE-DEDUP-CHECKPOINT THRU 3710-EXIT
+014980     END-IF.
+014990 3700-EXIT.
+015000     EXIT.
+015010*
+015020*    REWRITES DEDUP-CHECKPOINT.DAT FROM SCRATCH FROM THE
+015030*    CURRENT CONTENTS OF WS-DEDUP-TAB, THE SAME "OPEN OUTPUT,
+015040*    REWRITE WHOLE FILE" IDIOM USED FOR CHECKPOINT-FILE ABOVE
+015050*    (LINE SEQUENTIAL HAS NO REWRITE-IN-PLACE).
+015060 3710-WRITE-DEDUP-CHECKPOINT.
+015070     OPEN OUTPUT DEDUP-CHECKPOINT-FILE
+015080     PERFORM 3711-WRITE-ONE-DEDUP-ENTRY THRU 3711-EXIT
+015090         VARYING WS-DEDUP-IDX FROM 1 BY 1
+015100             UNTIL WS-DEDUP-IDX > WS-DEDUP-COUNT
+015110     CLOSE DEDUP-CHECKPOINT-FILE.
+015120 3710-EXIT.
+015130     EXIT.
+015140*
+015150 3711-WRITE-ONE-DEDUP-ENTRY.
+015160     MOVE WS-DEDUP-NAME (WS-DEDUP-IDX)     TO DCP-NAME
+015170     MOVE WS-DEDUP-ZIP (WS-DEDUP-IDX)      TO DCP-ZIP
+015180     MOVE WS-DEDUP-ADDR (WS-DEDUP-IDX)     TO DCP-ADDR
+015190     MOVE WS-DEDUP-CITY (WS-DEDUP-IDX)     TO DCP-CITY
+015200     MOVE WS-DEDUP-STATE (WS-DEDUP-IDX)    TO DCP-STATE
+015210     MOVE WS-DEDUP-CATEGORY (WS-DEDUP-IDX) TO DCP-CATEGORY
+015220     MOVE WS-DEDUP-PHONE (WS-DEDUP-IDX)    TO DCP-PHONE
+015230     MOVE WS-DEDUP-EMAIL (WS-DEDUP-IDX)    TO DCP-EMAIL
+015240     MOVE WS-DEDUP-SOURCE (WS-DEDUP-IDX)   TO DCP-SOURCE
+015250     MOVE WS-DEDUP-MERGE-COUNT (WS-DEDUP-IDX) TO DCP-MERGE-COUNT
+015260     WRITE DEDUP-CHECKPOINT-RECORD.
+015270 3711-EXIT.
+015280     EXIT.
+015290*
+015300*****************************************************************
+015310*    3720-WRITE-FLUSH-CHECKPOINT - CALLED FROM 2510-FLUSH-ONE-   *
+015320*    DEDUP-ENTRY AFTER EVERY BUFFERED CONTACT IS WRITTEN, SO A   *
+015330*    RESTART MID-FLUSH RESUMES JUST PAST THE LAST ENTRY ACTUALLY *
+015340*    ON DISK INSTEAD OF DUPLICATING OUTPUT-FILE/CATEGORY-FILE-N/ *
+015350*    MASTER-FILE ROWS THAT SURVIVED THE CRASH.  WS-DEDUP-TAB     *
+015360*    ITSELF IS NOT RE-SNAPSHOTTED HERE BECAUSE THE FLUSH PASS    *
+015370*    ONLY READS IT, NEVER CHANGES IT.                            *
+015380*****************************************************************
+015390 3720-WRITE-FLUSH-CHECKPOINT.
+015400     OPEN OUTPUT CHECKPOINT-FILE
+015410     MOVE WS-CURRENT-SOURCE-FILE TO CHK-SOURCE-FILE
+015420     MOVE WS-FILE-READ-COUNT TO CHK-FILE-COUNT
+015430     MOVE WS-READ-COUNT TO CHK-TOTAL-COUNT
+015440     MOVE WS-DEDUP-IDX TO CHK-FLUSH-COUNT
+015450     WRITE CHECKPOINT-RECORD
+015460     CLOSE CHECKPOINT-FILE.
+015470 3720-EXIT.
+015480     EXIT.
+015490*
+015500*****************************************************************
+015510*    8000-TERMINATE - CLOSE ALL FILES THAT WERE OPENED          *
+015520*****************************************************************
+015530 8000-TERMINATE.
+015540     CLOSE EXTRACT-LIST-FILE
+015550     CLOSE REJECT-FILE
+015560     CLOSE DUPLICATE-LOG-FILE
+015570     CLOSE OUTPUT-FILE
+015580     MOVE ZERO TO WS-CATEGORY-IDX
+015590     PERFORM 8100-CLOSE-CATEGORY-FILE THRU 8100-EXIT
+015600         UNTIL WS-CATEGORY-IDX >= WS-CATEGORY-COUNT
+015610     IF OTHER-FILE-OPEN
+015620         CLOSE CATEGORY-FILE-OTHER
+015630     END-IF
+015640     IF NOT RUN-RESTARTED
+015650         PERFORM 8150-DETECT-DELETED-MASTERS THRU 8150-EXIT
+015660     END-IF
+015670     CLOSE MASTER-FILE
+015680     CLOSE CHANGE-LOG-FILE
+015690     PERFORM 8190-CLEAR-CHECKPOINT THRU 8190-EXIT.
+015700 8000-EXIT.
+015710     EXIT.
+015720*
+015730*****************************************************************
+015740*    8150-DETECT-DELETED-MASTERS - ANY MASTER-FILE RECORD WHOSE  *
+015750*    KEY WAS NOT SEEN IN THIS RUN'S INPUT IS A CONTACT THAT HAS  *
+015760*    DROPPED OUT OF CDC.CSV.  REMOVE IT FROM THE MASTER AND LOG  *
+015770*    IT AS DELETED.                                              *
+015780*****************************************************************
+015790 8150-DETECT-DELETED-MASTERS.
+015800     MOVE LOW-VALUES TO MASTER-KEY
+015810     START MASTER-FILE KEY IS NOT LESS THAN MASTER-KEY
+015820         INVALID KEY
+015830             MOVE 'Y' TO WS-MASTER-EOF-SW
+015840         NOT INVALID KEY
+015850             MOVE 'N' TO WS-MASTER-EOF-SW
+015860     END-START
+015870     PERFORM 8160-CHECK-NEXT-MASTER THRU 8160-EXIT
+015880         UNTIL MASTER-EOF.
+015890 8150-EXIT.
+015900     EXIT.
+015910*
+015920 8160-CHECK-NEXT-MASTER.
+015930     READ MASTER-FILE NEXT RECORD
+015940         AT END
+015950             MOVE 'Y' TO WS-MASTER-EOF-SW
+015960         NOT AT END
+015970             PERFORM 8170-SEARCH-SEEN-KEYS THRU 8170-EXIT
+015980             IF NOT SEEN-FOUND
+015990                 MOVE "DELETED" TO WS-CHANGE-ACTION
+016000                 MOVE MASTER-NAME  TO CHG-NAME
+016010                 MOVE MASTER-EMAIL TO CHG-EMAIL
+016020                 MOVE WS-CHANGE-ACTION TO CHG-ACTION
+016030                 WRITE CHANGE-LOG-RECORD
+016040                 ADD 1 TO WS-DELETED-COUNT
+016050                 DELETE MASTER-FILE RECORD
+016060             END-IF
+016070     END-READ.
+016080 8160-EXIT.
+016090     EXIT.
+016100*
+016110*    LINEAR SEARCH OF THE KEYS SEEN THIS RUN FOR THE CURRENT
+016120*    MASTER-FILE RECORD'S KEY.
+016130 8170-SEARCH-SEEN-KEYS.
+016140     MOVE 'N' TO WS-SEEN-FOUND-SW
+016150     MOVE ZERO TO WS-SEEN-KEY-IDX
+016160     PERFORM 8180-COMPARE-SEEN-KEY THRU 8180-EXIT
+016170         UNTIL WS-SEEN-KEY-IDX >= WS-SEEN-KEY-COUNT
+016180            OR SEEN-FOUND.
+016190 8170-EXIT.
+016200     EXIT.
+016210*
+016220 8180-COMPARE-SEEN-KEY.
+016230     ADD 1 TO WS-SEEN-KEY-IDX
+016240     IF WS-SEEN-KEY (WS-SEEN-KEY-IDX) = MASTER-KEY
+016250         SET SEEN-FOUND TO TRUE
+016260     END-IF.
+016270 8180-EXIT.
+016280     EXIT.
+016290*
+016300 8100-CLOSE-CATEGORY-FILE.
+016310     ADD 1 TO WS-CATEGORY-IDX
+016320     EVALUATE WS-CATEGORY-IDX
+016330         WHEN 1  CLOSE CATEGORY-FILE-1
+016340         WHEN 2  CLOSE CATEGORY-FILE-2
+016350         WHEN 3  CLOSE CATEGORY-FILE-3
+016360         WHEN 4  CLOSE CATEGORY-FILE-4
+016370         WHEN 5  CLOSE CATEGORY-FILE-5
+016380         WHEN 6  CLOSE CATEGORY-FILE-6
+016390         WHEN 7  CLOSE CATEGORY-FILE-7
+016400         WHEN 8  CLOSE CATEGORY-FILE-8
+016410     END-EVALUATE.
+016420 8100-EXIT.
+016430     EXIT.
+016440*
+016450*    RESET THE CHECKPOINT TO ZERO ON A CLEAN FINISH SO THE NEXT
+016460*    RUN STARTS FROM RECORD ONE INSTEAD OF SKIPPING FORWARD.
+016470*    THE DEDUPE SNAPSHOT IS EMPTIED THE SAME WAY SINCE
+016480*    WS-DEDUP-TAB WAS FULLY FLUSHED BY 2500-FLUSH-DEDUPED-
+016490*    RECORDS ABOVE.
+016500 8190-CLEAR-CHECKPOINT.
+016510     OPEN OUTPUT CHECKPOINT-FILE
+016520     MOVE SPACES TO CHK-SOURCE-FILE
+016530     MOVE ZERO TO CHK-FILE-COUNT
+016540     MOVE ZERO TO CHK-TOTAL-COUNT
+016550     MOVE ZERO TO CHK-FLUSH-COUNT
+016560     WRITE CHECKPOINT-RECORD
+016570     CLOSE CHECKPOINT-FILE
+016580     OPEN OUTPUT DEDUP-CHECKPOINT-FILE
+016590     CLOSE DEDUP-CHECKPOINT-FILE.
+016600 8190-EXIT.
+016610     EXIT.
+016620*
+016630*****************************************************************
+016640*    9000-PRINT-CONTROL-TOTALS - RECONCILIATION REPORT SHOWING  *
+016650*    RECORDS READ, RECORDS WRITTEN, AND THE BREAKDOWN BY        *
+016660*    CATEGORY, SO THE RUN CAN BE PROVED OUT BEFORE OUTPUT.CSV   *
+016670*    IS RELEASED TO DOWNSTREAM CONSUMERS.                       *
+016680*****************************************************************
+016690 9000-PRINT-CONTROL-TOTALS.
+016700     DISPLAY "MERGE-CSV CONTROL TOTALS"
+016710     DISPLAY "------------------------"
+016720     DISPLAY "RECORDS READ    . . . . . . . " WS-READ-COUNT
+016730     DISPLAY "RECORDS WRITTEN . . . . . . . " WS-WRITTEN-COUNT
+016740     DISPLAY "RECORDS REJECTED. . . . . . . " WS-REJECT-COUNT
+016750     DISPLAY "MASTER RECORDS ADDED. . . . . " WS-ADDED-COUNT
+016760     DISPLAY "MASTER RECORDS UPDATED. . . . " WS-UPDATED-COUNT
+016770     DISPLAY "MASTER RECORDS DELETED. . . . " WS-DELETED-COUNT
+016780     DISPLAY "DUPLICATE RECORDS MERGED . . " WS-DUPLICATE-COUNT
+016790     DISPLAY "ADDRESSES ZIP+4 VALIDATED . . " WS-VALIDATED-COUNT
+016800     IF RUN-RESTARTED
+016810         DISPLAY "  (RESUMED FROM CHECKPOINT " WS-CHECKPOINT-COUNT
+016820             " -- DELETE DETECTION SKIPPED THIS RUN)"
+016830         DISPLAY "  (READ/WRITTEN/ADDED/UPDATED/VALIDATED ARE"
+016840             " JOB-WIDE; REJECTED/DUPLICATE COVER THIS RESUMED"
+016850             " SEGMENT ONLY)"
+016860     END-IF
+016870     DISPLAY "BREAKDOWN BY CATEGORY"
+016880     MOVE ZERO TO WS-CATEGORY-IDX
+016890     PERFORM 9010-PRINT-CATEGORY-LINE THRU 9010-EXIT
+016900         VARYING WS-CATEGORY-IDX FROM 1 BY 1
+016910         UNTIL WS-CATEGORY-IDX > WS-CATEGORY-COUNT
+016920     IF WS-OTHER-CATEGORY-COUNT > ZERO
+016930         DISPLAY "  OTHER-CATEGORY. . . . . . . "
+016940                 WS-OTHER-CATEGORY-COUNT
+016950     END-IF.
+016960 9000-EXIT.
+016970     EXIT.
+016980*
+016990 9010-PRINT-CATEGORY-LINE.
+017000     DISPLAY "  " CAT-VALUE (WS-CATEGORY-IDX) " . . . . . . . "
+017010             CAT-COUNT (WS-CATEGORY-IDX).
+017020 9010-EXIT.
+017030     EXIT.
+017040
+017050
